@@ -10,37 +10,256 @@
         CONFIGURATION SECTION.
            SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            COPY 'audsel.cpy'.
+            COPY 'excsel.cpy'.
+            COPY 'susel.cpy'.
+            COPY 'fresel.cpy'.
+            COPY 'tarsel.cpy'.
+            COPY 'pedsel.cpy'.
+            COPY 'carsel.cpy'.
+            COPY 'glsel.cpy'.
+            COPY 'runsel.cpy'.
+            SELECT ARQ-FRETE-TRANS ASSIGN TO 'FRETETRAN.DAT'
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT ARQ-FRETE-CSV ASSIGN TO 'FRETEPED.CSV'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WRK-FS-FRETE-CSV.
        DATA DIVISION.
        FILE SECTION.
+           COPY 'audfd.cpy'.
+           COPY 'excfd.cpy'.
+           COPY 'susfd.cpy'.
+           COPY 'frefd.cpy'.
+           COPY 'tarfd.cpy'.
+           COPY 'pedfd.cpy'.
+           COPY 'carfd.cpy'.
+           COPY 'glfd.cpy'.
+           COPY 'runfd.cpy'.
+
+       FD  ARQ-FRETE-TRANS.
+       01  REG-FRETE-TRANS.
+           05 TRA-PRODUTO      PIC X(20).
+           05 TRA-VALOR        PIC 9(06)V99.
+           05 TRA-UF           PIC X(02).
+           05 TRA-PESO         PIC 9(04)V99.
+
+       FD  ARQ-FRETE-CSV.
+       01  REG-FRETE-CSV       PIC X(100).
+
        WORKING-STORAGE SECTION.
        77 WRK-PRODUTO  PIC X(20)       VALUE ZEROS.
        77 WRK-UF       PIC X(02)       VALUE ZEROS.
        77 WRK-VALOR    PIC 9(06)V99    VALUE ZEROS.
+       77 WRK-PESO     PIC 9(04)V99    VALUE ZEROS.
        77 WRK-FRETE    PIC 9(04)V99    VALUE ZEROS.
+       77 WRK-EOF-TRANS PIC X(01)      VALUE 'N'.
+           88 FIM-TRANS VALUE 'S'.
+      * Campo editado usado so para gravar o valor com casas decimais
+      * no campo alfanumerico de auditoria, sem perder o ponto
+      * decimal implicito.
+       77 WRK-FRETE-ED PIC ZZZ9,99     VALUE ZEROS.
+
+      * Totais do frete do dia, acumulados durante o lote e persistidos
+      * em FRETETOT.DAT para o fechamento mensal (PROGCOB013) consumir.
+       77 WRK-FRETE-QTD      PIC 9(06)      VALUE ZEROS.
+       77 WRK-FRETE-TOTAL    PIC 9(08)V99   VALUE ZEROS.
+       77 WRK-FS-FRETOT      PIC X(02)      VALUE '00'.
+       77 WRK-FS-CARGA       PIC X(02)      VALUE '00'.
+
+      * CSV alternativo ao pedido persistido, para usuarios de negocio
+      * que precisam montar suas proprias tabelas dinamicas; usa ';'
+      * como separador porque DECIMAL-POINT IS COMMA faz a virgula ser
+      * o separador decimal dos valores monetarios.
+       77 WRK-GERAR-CSV      PIC X(01)      VALUE 'N'.
+           88 GERAR-CSV      VALUE 'S'.
+       77 WRK-FS-FRETE-CSV   PIC X(02)      VALUE '00'.
+       77 WRK-VALOR-CSV-ED   PIC ZZZZZ9,99  VALUE ZEROS.
+       77 WRK-PESO-CSV-ED    PIC ZZZ9,99    VALUE ZEROS.
+       77 WRK-FRETE-CSV-ED   PIC ZZZZ9,99   VALUE ZEROS.
+
+           COPY 'audws.cpy'.
+           COPY 'excws.cpy'.
+           COPY 'susws.cpy'.
+           COPY 'msgws.cpy'.
+           COPY 'tarws.cpy'.
+           COPY 'pedws.cpy'.
+           COPY 'glws.cpy'.
+           COPY 'runws.cpy'.
+           COPY 'repws.cpy'.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-           DISPLAY 'PRODUTO:'
-           ACCEPT WRK-PRODUTO.
-           DISPLAY 'VALOR:'
-           ACCEPT WRK-VALOR.
-           DISPLAY 'UF:'
-           ACCEPT WRK-UF.
-
-           EVALUATE WRK-UF
-               WHEN 'SP'
-                   COMPUTE WRK-FRETE = WRK-VALOR * 1,05
-               WHEN 'RJ'
-                   COMPUTE WRK-FRETE = WRK-VALOR * 1,10
-               WHEN 'MG'
-                   COMPUTE WRK-FRETE = WRK-VALOR * 1,15
-               WHEN OTHER
-                   DISPLAY 'NAO PODEMOS ENTREGAR'
-           END-EVALUATE.
+           MOVE 'PROGCOB05' TO WRK-RUN-PROGRAMA.
+           PERFORM 9770-INICIAR-RUNLOG.
+           PERFORM 0400-MONTAR-MENSAGENS.
+           PERFORM 0170-CARREGAR-TARIFAS.
+           PERFORM 0175-LER-ULTIMO-PEDIDO.
+           DISPLAY 'GERAR ARQUIVO CSV DOS PEDIDOS (S/N):'.
+           ACCEPT WRK-GERAR-CSV.
+           DISPLAY 'MODO (C-CONSOLE / B-BATCH): '.
+           ACCEPT WRK-MODO.
+           IF MODO-BATCH
+               PERFORM 0500-PROCESSAR-BATCH
+           ELSE
+               MOVE 'PROGCOB05' TO WRK-REP-PROGRAMA
+               MOVE 'PEDIDO DE FRETE' TO WRK-REP-TITULO
+               PERFORM 9760-IMPRIMIR-CABECALHO-RELATORIO
+               DISPLAY 'PRODUTO:'
+               ACCEPT WRK-PRODUTO
+               DISPLAY 'VALOR:'
+               ACCEPT WRK-VALOR
+               DISPLAY 'UF:'
+               ACCEPT WRK-UF
+               DISPLAY 'PESO (KG):'
+               ACCEPT WRK-PESO
+               PERFORM 0200-PROCESSAR
+               IF WRK-FRETE = ZERO
+                   MOVE 'PROGCOB05'    TO WRK-SUS-PROGRAMA
+                   MOVE 'WRK-UF'       TO WRK-SUS-CAMPO
+                   MOVE WRK-UF         TO WRK-SUS-VALOR
+                   MOVE 'NAO PODEMOS ENTREGAR' TO WRK-SUS-MOTIVO
+                   PERFORM 9750-GRAVAR-SUSPENSE
+                   ADD 1 TO WRK-RUN-QTD-REJEITADOS
+               ELSE
+                   PERFORM 0300-FINALIZAR
+                   MOVE 1 TO WRK-RUN-QTD-LIDOS
+               END-IF
+           END-IF.
+
+           PERFORM 9775-GRAVAR-RUNLOG.
+            GOBACK.
+
+       0200-PROCESSAR.
+           PERFORM 0210-BUSCAR-TARIFA.
 
                IF WRK-FRETE NOT EQUAL 0
+                   PERFORM 0220-APLICAR-ADICIONAL-PESO
                    DISPLAY 'VALOR TOTAL: ' WRK-FRETE
                END-IF.
 
-            STOP RUN.
+       0220-APLICAR-ADICIONAL-PESO.
+      * Faixas de peso aplicam um adicional percentual sobre o frete ja
+      * calculado pela tarifa da UF; cargas ate 5KG nao pagam adicional.
+           EVALUATE TRUE
+               WHEN WRK-PESO > 20
+                   COMPUTE WRK-FRETE = WRK-FRETE * 1,25
+               WHEN WRK-PESO > 5
+                   COMPUTE WRK-FRETE = WRK-FRETE * 1,10
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       0300-FINALIZAR.
+            ACCEPT WRK-AUD-USUARIO FROM ENVIRONMENT 'USER'.
+            MOVE 'PROGCOB05'  TO WRK-AUD-PROGRAMA.
+            MOVE 'WRK-UF'     TO WRK-AUD-CAMPO-CHAVE.
+            MOVE WRK-PRODUTO  TO WRK-AUD-VALOR-ENTRADA.
+            MOVE WRK-FRETE    TO WRK-FRETE-ED.
+            MOVE WRK-FRETE-ED TO WRK-AUD-VALOR-SAIDA.
+            PERFORM 9800-GRAVAR-AUDITORIA.
+            PERFORM 0380-GRAVAR-PEDIDO.
+            PERFORM 0390-EXPORTAR-CARGA.
+            IF GERAR-CSV
+                PERFORM 0395-GRAVAR-CSV-FRETE
+            END-IF.
+            MOVE 'PROGCOB05'      TO WRK-RAZ-PROGRAMA.
+            MOVE '412000'         TO WRK-RAZ-CONTA.
+            MOVE 'FRETE FATURADO' TO WRK-RAZ-DESCRICAO.
+            MOVE WRK-FRETE        TO WRK-RAZ-VALOR.
+            PERFORM 9780-POSTAR-RAZAO.
+
+       0395-GRAVAR-CSV-FRETE.
+           OPEN INPUT ARQ-FRETE-CSV.
+           IF WRK-FS-FRETE-CSV = '35'
+               OPEN OUTPUT ARQ-FRETE-CSV
+               MOVE 'PRODUTO;VALOR;UF;PESO;FRETE' TO REG-FRETE-CSV
+               WRITE REG-FRETE-CSV
+               CLOSE ARQ-FRETE-CSV
+           ELSE
+               CLOSE ARQ-FRETE-CSV
+           END-IF.
+           MOVE WRK-VALOR TO WRK-VALOR-CSV-ED.
+           MOVE WRK-PESO  TO WRK-PESO-CSV-ED.
+           MOVE WRK-FRETE TO WRK-FRETE-CSV-ED.
+           OPEN EXTEND ARQ-FRETE-CSV.
+           STRING
+               FUNCTION TRIM(WRK-PRODUTO) DELIMITED BY SIZE
+               ';' DELIMITED BY SIZE
+               FUNCTION TRIM(WRK-VALOR-CSV-ED) DELIMITED BY SIZE
+               ';' DELIMITED BY SIZE
+               WRK-UF DELIMITED BY SIZE
+               ';' DELIMITED BY SIZE
+               FUNCTION TRIM(WRK-PESO-CSV-ED) DELIMITED BY SIZE
+               ';' DELIMITED BY SIZE
+               FUNCTION TRIM(WRK-FRETE-CSV-ED) DELIMITED BY SIZE
+               INTO REG-FRETE-CSV
+           END-STRING.
+           WRITE REG-FRETE-CSV.
+           CLOSE ARQ-FRETE-CSV.
+
+       0500-PROCESSAR-BATCH.
+      * Le produto/valor/UF de um arquivo sequencial e cota o frete de
+      * cada linha; UFs nao atendidas vao para o relatorio de excecao
+      * em vez de interromper o job inteiro.
+           MOVE 'PROGCOB05' TO WRK-REP-PROGRAMA.
+           MOVE 'PEDIDOS DE FRETE - LOTE' TO WRK-REP-TITULO.
+           PERFORM 9760-IMPRIMIR-CABECALHO-RELATORIO.
+           OPEN INPUT ARQ-FRETE-TRANS.
+           PERFORM UNTIL FIM-TRANS
+               READ ARQ-FRETE-TRANS
+                   AT END
+                       SET FIM-TRANS TO TRUE
+                   NOT AT END
+                       MOVE TRA-PRODUTO TO WRK-PRODUTO
+                       MOVE TRA-VALOR   TO WRK-VALOR
+                       MOVE TRA-UF      TO WRK-UF
+                       MOVE TRA-PESO    TO WRK-PESO
+                       MOVE ZEROS       TO WRK-FRETE
+                       PERFORM 0200-PROCESSAR
+                       IF WRK-FRETE = ZERO
+                           MOVE 'PROGCOB05' TO EXC-PROGRAMA
+                           MOVE 'UF NAO ATENDIDA' TO EXC-MENSAGEM
+                           MOVE REG-FRETE-TRANS TO EXC-DADO
+                           PERFORM 9700-GRAVAR-EXCECAO
+                           ADD 1 TO WRK-RUN-QTD-REJEITADOS
+                       ELSE
+                           PERFORM 0300-FINALIZAR
+                           ADD 1         TO WRK-FRETE-QTD
+                           ADD WRK-FRETE TO WRK-FRETE-TOTAL
+                           ADD 1         TO WRK-RUN-QTD-LIDOS
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE ARQ-FRETE-TRANS.
+
+           MOVE WRK-FRETE-QTD   TO FRE-QTD.
+           MOVE WRK-FRETE-TOTAL TO FRE-TOTAL.
+      * FRETETOT.DAT acumula um registro por batch para o fechamento
+      * mensal do PROGCOB013 - OPEN OUTPUT apagaria os totais dos
+      * batches anteriores, entao so cria o arquivo na primeira
+      * execucao (FILE STATUS '35') e daí em diante sempre acrescenta.
+           OPEN INPUT ARQ-FRETE-TOTAL.
+           IF WRK-FS-FRETOT = '35'
+               OPEN OUTPUT ARQ-FRETE-TOTAL
+               CLOSE ARQ-FRETE-TOTAL
+           ELSE
+               CLOSE ARQ-FRETE-TOTAL
+           END-IF.
+           OPEN EXTEND ARQ-FRETE-TOTAL.
+           WRITE REG-FRETE-TOTAL.
+           CLOSE ARQ-FRETE-TOTAL.
+
+           COPY 'audpp.cpy'.
+           COPY 'excpp.cpy'.
+           COPY 'suspp.cpy'.
+           COPY 'msgpp.cpy'.
+           COPY 'tarpp.cpy'.
+           COPY 'pedpp.cpy'.
+           COPY 'carpp.cpy'.
+           COPY 'glpp.cpy'.
+           COPY 'runpp.cpy'.
+           COPY 'reppp.cpy'.
+
        END PROGRAM PROGCOB05.
