@@ -6,34 +6,70 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGCOB08.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'audsel.cpy'.
+           COPY 'tabsel.cpy'.
+           COPY 'runsel.cpy'.
        DATA DIVISION.
        FILE SECTION.
+           COPY 'audfd.cpy'.
+           COPY 'tabfd.cpy'.
+           COPY 'runfd.cpy'.
        WORKING-STORAGE SECTION.
        77 WRK-NUMERO       PIC 9(02)   VALUE ZEROS.
-       77 WRK-CONTADOR     PIC 9(02)   VALUE 1.
-       77 WRK-RESULTADO    PIC 9(03)   VALUE ZEROS.
+       77 WRK-CONTADOR     PIC 9(03)   VALUE 1.
+       77 WRK-RESULTADO    PIC 9(05)   VALUE ZEROS.
+       77 WRK-LIMITE       PIC 9(03)   VALUE 10.
+           COPY 'audws.cpy'.
+           COPY 'tabws.cpy'.
+           COPY 'runws.cpy'.
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
+           MOVE 'PROGCOB08' TO WRK-RUN-PROGRAMA.
+           PERFORM 9770-INICIAR-RUNLOG.
            PERFORM 0100-INICIALIZAR.
            IF WRK-NUMERO > 0
                PERFORM 0200-PROCESSAR
+               MOVE WRK-LIMITE TO WRK-RUN-QTD-LIDOS
+           ELSE
+               ADD 1 TO WRK-RUN-QTD-REJEITADOS
            END-IF
            PERFORM 0300-FINALIZAR.
+           PERFORM 9775-GRAVAR-RUNLOG.
 
-           STOP RUN.
+           GOBACK.
 
        0100-INICIALIZAR.
              ACCEPT WRK-NUMERO.
+             DISPLAY 'QUANTIDADE DE LINHAS (BRANCO = 10):'.
+             ACCEPT WRK-LIMITE.
+             IF WRK-LIMITE = ZERO
+                 MOVE 10 TO WRK-LIMITE
+             END-IF.
        0200-PROCESSAR.
 
-           PERFORM 10 TIMES
+           PERFORM 0240-ABRIR-TABELA.
+           PERFORM WRK-LIMITE TIMES
                COMPUTE WRK-RESULTADO = WRK-NUMERO * WRK-CONTADOR
                DISPLAY WRK-NUMERO '*' WRK-CONTADOR '=' WRK-RESULTADO
+               PERFORM 0250-IMPRIMIR-LINHA
                ADD 1 TO WRK-CONTADOR
 
            END-PERFORM.
+           PERFORM 0260-FECHAR-TABELA.
 
        0300-FINALIZAR.
+            ACCEPT WRK-AUD-USUARIO FROM ENVIRONMENT 'USER'.
+            MOVE 'PROGCOB08'     TO WRK-AUD-PROGRAMA.
+            MOVE 'WRK-NUMERO'    TO WRK-AUD-CAMPO-CHAVE.
+            MOVE WRK-NUMERO      TO WRK-AUD-VALOR-ENTRADA.
+            MOVE WRK-RESULTADO   TO WRK-AUD-VALOR-SAIDA.
+            PERFORM 9800-GRAVAR-AUDITORIA.
 
+           COPY 'audpp.cpy'.
+           COPY 'tabpp.cpy'.
+           COPY 'runpp.cpy'.
 
        END PROGRAM PROGCOB08.
