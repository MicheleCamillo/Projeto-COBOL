@@ -0,0 +1,2 @@
+       77 WRK-MATRICULA-ALU    PIC X(06)       VALUE SPACES.
+       77 WRK-FS-ALUNOS        PIC X(02)       VALUE '00'.
