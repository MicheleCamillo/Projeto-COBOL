@@ -0,0 +1,21 @@
+       9750-GRAVAR-SUSPENSE.
+           ACCEPT WRK-SUS-USUARIO FROM ENVIRONMENT 'USER'.
+           ACCEPT WRK-SUS-DATA    FROM DATE YYYYMMDD.
+           ACCEPT WRK-SUS-HORA    FROM TIME.
+           MOVE WRK-SUS-USUARIO   TO SUS-USUARIO.
+           MOVE WRK-SUS-PROGRAMA  TO SUS-PROGRAMA.
+           MOVE WRK-SUS-DATA      TO SUS-DATA-HORA(1:8).
+           MOVE WRK-SUS-HORA      TO SUS-DATA-HORA(9:8).
+           MOVE WRK-SUS-CAMPO     TO SUS-CAMPO.
+           MOVE WRK-SUS-VALOR     TO SUS-VALOR.
+           MOVE WRK-SUS-MOTIVO    TO SUS-MOTIVO.
+           OPEN INPUT ARQ-SUSPENSE.
+           IF WRK-FS-SUSPENSE = '35'
+               OPEN OUTPUT ARQ-SUSPENSE
+               CLOSE ARQ-SUSPENSE
+           ELSE
+               CLOSE ARQ-SUSPENSE
+           END-IF.
+           OPEN EXTEND ARQ-SUSPENSE.
+           WRITE REG-SUSPENSE.
+           CLOSE ARQ-SUSPENSE.
