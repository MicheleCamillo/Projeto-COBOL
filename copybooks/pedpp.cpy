@@ -0,0 +1,35 @@
+       0175-LER-ULTIMO-PEDIDO.
+           OPEN INPUT ARQ-PEDIDO-SEQ.
+           IF WRK-FS-PEDSEQ = '00'
+               READ ARQ-PEDIDO-SEQ
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE SEQ-ULTIMO-NUMERO TO WRK-PED-NUMERO
+               END-READ
+               CLOSE ARQ-PEDIDO-SEQ
+           END-IF.
+
+       0380-GRAVAR-PEDIDO.
+           ADD 1 TO WRK-PED-NUMERO.
+           MOVE WRK-PED-NUMERO TO PED-NUMERO.
+           MOVE WRK-PRODUTO    TO PED-PRODUTO.
+           MOVE WRK-VALOR      TO PED-VALOR.
+           MOVE WRK-UF         TO PED-UF.
+           MOVE WRK-PESO       TO PED-PESO.
+           MOVE WRK-FRETE      TO PED-FRETE.
+           OPEN INPUT ARQ-PEDIDOS.
+           IF WRK-FS-PEDIDOS = '35'
+               OPEN OUTPUT ARQ-PEDIDOS
+               CLOSE ARQ-PEDIDOS
+           ELSE
+               CLOSE ARQ-PEDIDOS
+           END-IF.
+           OPEN EXTEND ARQ-PEDIDOS.
+           WRITE REG-PEDIDO.
+           CLOSE ARQ-PEDIDOS.
+
+           MOVE WRK-PED-NUMERO TO SEQ-ULTIMO-NUMERO.
+           OPEN OUTPUT ARQ-PEDIDO-SEQ.
+           WRITE REG-PEDIDO-SEQ.
+           CLOSE ARQ-PEDIDO-SEQ.
