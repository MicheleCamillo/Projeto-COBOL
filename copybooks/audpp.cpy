@@ -0,0 +1,20 @@
+       9800-GRAVAR-AUDITORIA.
+           ACCEPT WRK-AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT WRK-AUD-HORA FROM TIME.
+           MOVE WRK-AUD-USUARIO       TO AUD-USUARIO.
+           MOVE WRK-AUD-PROGRAMA      TO AUD-PROGRAMA.
+           MOVE WRK-AUD-DATA          TO AUD-DATA-HORA(1:8).
+           MOVE WRK-AUD-HORA          TO AUD-DATA-HORA(9:8).
+           MOVE WRK-AUD-CAMPO-CHAVE   TO AUD-CAMPO-CHAVE.
+           MOVE WRK-AUD-VALOR-ENTRADA TO AUD-VALOR-ENTRADA.
+           MOVE WRK-AUD-VALOR-SAIDA   TO AUD-VALOR-SAIDA.
+           OPEN INPUT ARQ-AUDITORIA.
+           IF WRK-FS-AUDITORIA = '35'
+               OPEN OUTPUT ARQ-AUDITORIA
+               CLOSE ARQ-AUDITORIA
+           ELSE
+               CLOSE ARQ-AUDITORIA
+           END-IF.
+           OPEN EXTEND ARQ-AUDITORIA.
+           WRITE REG-AUDITORIA.
+           CLOSE ARQ-AUDITORIA.
