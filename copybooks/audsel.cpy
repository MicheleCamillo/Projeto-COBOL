@@ -0,0 +1,3 @@
+           SELECT ARQ-AUDITORIA ASSIGN TO 'AUDIT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDITORIA.
