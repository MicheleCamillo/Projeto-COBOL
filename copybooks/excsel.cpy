@@ -0,0 +1,3 @@
+           SELECT ARQ-EXCECAO ASSIGN TO 'EXCECAO.LST'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-EXCECAO.
