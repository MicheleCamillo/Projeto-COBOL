@@ -0,0 +1,10 @@
+      * Layout de venda de livro compartilhado pelo PROGCOB010.
+       01 WRK-LIVRO.
+          05 WRK-TITULO        PIC X(30)    VALUE SPACES.
+          05 WRK-ISBN          PIC X(13)    VALUE SPACES.
+          05 WRK-PRECO-UNIT    PIC 9(05)V99 VALUE ZEROS.
+          05 WRK-QUANTIDADE    PIC 9(04)    VALUE ZEROS.
+
+       77 WRK-VENDAS           PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-QTD              PIC 9(06)    VALUE ZEROS.
+       77 WRK-TOTAL            PIC 9(10)V99 VALUE ZEROS.
