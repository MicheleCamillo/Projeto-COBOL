@@ -0,0 +1,20 @@
+      * Calendario de feriados e periodo letivo, carregado de
+      * CALENDARIO.DAT (0170-CARREGAR-CALENDARIO) e consultado por
+      * SEARCH em 9650-VERIFICAR-DIA-UTIL - um feriado ou marco letivo
+      * novo entra so com um dado novo no arquivo, sem recompilar.
+       01 WRK-TAB-CALENDARIO.
+           02 WRK-CAL-ENTRADA OCCURS 100 TIMES INDEXED BY WRK-CAL-IDX.
+               03 WRK-CAL-MES          PIC 9(02) VALUE ZEROS.
+               03 WRK-CAL-DIA          PIC 9(02) VALUE ZEROS.
+               03 WRK-CAL-TIPO         PIC X(01) VALUE SPACES.
+               03 WRK-CAL-DESCRICAO    PIC X(30) VALUE SPACES.
+
+       77 WRK-FS-CALENDARIO    PIC X(02)   VALUE '00'.
+       77 WRK-EOF-CALENDARIO   PIC X(01)   VALUE 'N'.
+           88 FIM-CALENDARIO   VALUE 'S'.
+       77 WRK-CAL-QTD          PIC 9(03)   VALUE ZEROS.
+
+       77 WRK-DIA-UTIL-FLAG    PIC X(01)   VALUE 'S'.
+           88 DIA-UTIL         VALUE 'S'.
+           88 DIA-NAO-UTIL     VALUE 'N'.
+       77 WRK-CAL-DESCRICAO-ACHADA PIC X(30) VALUE SPACES.
