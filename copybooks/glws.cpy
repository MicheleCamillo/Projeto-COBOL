@@ -0,0 +1,6 @@
+       77 WRK-RAZ-PROGRAMA     PIC X(08)       VALUE SPACES.
+       77 WRK-RAZ-CONTA        PIC X(06)       VALUE SPACES.
+       77 WRK-RAZ-DESCRICAO    PIC X(30)       VALUE SPACES.
+       77 WRK-RAZ-VALOR        PIC 9(10)V99    VALUE ZEROS.
+       77 WRK-RAZ-DATA         PIC 9(08)       VALUE ZEROS.
+       77 WRK-FS-RAZAO         PIC X(02)       VALUE '00'.
