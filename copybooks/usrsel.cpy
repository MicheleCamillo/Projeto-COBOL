@@ -0,0 +1,5 @@
+           SELECT ARQ-USUARIOS ASSIGN TO 'USUARIOS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS USR-ID
+               FILE STATUS IS WRK-FS-USUARIOS.
