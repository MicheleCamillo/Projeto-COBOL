@@ -0,0 +1,13 @@
+      * Tabela de mensagens numeradas e codificadas por severidade,
+      * montada por 0400-MONTAR-MENSAGENS (msgpp.cpy) e consultada por
+      * 9900-EXIBIR-MENSAGEM.
+       01 WRK-TAB-MENSAGENS.
+           02 WRK-MSG-ENTRADA OCCURS 10 TIMES INDEXED BY WRK-MSG-IDX.
+               03 WRK-MSG-CODIGO      PIC 9(04).
+               03 WRK-MSG-SEVERIDADE  PIC X(01).
+                   88 MSG-INFORMATIVA  VALUE 'I'.
+                   88 MSG-AVISO        VALUE 'A'.
+                   88 MSG-ERRO         VALUE 'E'.
+               03 WRK-MSG-TEXTO       PIC X(40).
+
+       77 WRK-MSG-COD-PROCURA   PIC 9(04)   VALUE ZEROS.
