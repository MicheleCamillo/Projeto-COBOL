@@ -0,0 +1,25 @@
+      * Interface de validacao de data compartilhada: o programa move
+      * ano/mes/dia para estes campos, executa 9600-VALIDAR-DATA (via
+      * datevalpp.cpy) e testa DATA-VALIDA/DATA-INVALIDA no retorno.
+       77 WRK-DTV-ANO          PIC 9(04)   VALUE ZEROS.
+       77 WRK-DTV-MES          PIC 9(02)   VALUE ZEROS.
+       77 WRK-DTV-DIA          PIC 9(02)   VALUE ZEROS.
+       77 WRK-DTV-STATUS       PIC X(01)   VALUE 'N'.
+           88 DATA-VALIDA      VALUE 'S'.
+           88 DATA-INVALIDA    VALUE 'N'.
+
+       01 WRK-DTV-DIAS-MES.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 28.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 30.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 30.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 30.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 30.
+           05 FILLER PIC 9(02) VALUE 31.
+       01 WRK-DTV-TAB REDEFINES WRK-DTV-DIAS-MES.
+           05 WRK-DTV-DIAS-OCC PIC 9(02) OCCURS 12 TIMES.
