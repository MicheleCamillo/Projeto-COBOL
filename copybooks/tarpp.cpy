@@ -0,0 +1,37 @@
+       0170-CARREGAR-TARIFAS.
+           OPEN INPUT ARQ-TARIFA-UF.
+           IF WRK-FS-TARIFA = '00'
+               PERFORM UNTIL FIM-TARIFA
+                   READ ARQ-TARIFA-UF
+                       AT END
+                           SET FIM-TARIFA TO TRUE
+                       NOT AT END
+                           IF WRK-TAR-QTD < 30
+                               ADD 1 TO WRK-TAR-QTD
+                               MOVE TAR-UF
+                                   TO WRK-TAR-UF(WRK-TAR-QTD)
+                               MOVE TAR-MULTIPLICADOR
+                                   TO WRK-TAR-MULT(WRK-TAR-QTD)
+                           ELSE
+                               MOVE WRK-RUN-PROGRAMA TO EXC-PROGRAMA
+                               MOVE 'TABELA DE TARIFAS CHEIA (MAX 30)'
+                                   TO EXC-MENSAGEM
+                               MOVE REG-TARIFA-UF TO EXC-DADO
+                               PERFORM 9700-GRAVAR-EXCECAO
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ARQ-TARIFA-UF
+           END-IF.
+
+       0210-BUSCAR-TARIFA.
+           MOVE ZEROS TO WRK-FRETE.
+           SET WRK-TAR-IDX TO 1.
+           SEARCH WRK-TAR-ENTRADA
+               AT END
+                   MOVE 1001 TO WRK-MSG-COD-PROCURA
+                   PERFORM 9900-EXIBIR-MENSAGEM
+               WHEN WRK-TAR-UF(WRK-TAR-IDX) = WRK-UF
+                   COMPUTE WRK-FRETE =
+                       WRK-VALOR * WRK-TAR-MULT(WRK-TAR-IDX)
+           END-SEARCH.
