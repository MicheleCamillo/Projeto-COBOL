@@ -0,0 +1,17 @@
+       0350-GRAVAR-ALUNO.
+           MOVE WRK-MATRICULA-ALU TO ALU-MATRICULA.
+           OPEN I-O ARQ-ALUNOS.
+           IF WRK-FS-ALUNOS = '35'
+               OPEN OUTPUT ARQ-ALUNOS
+               CLOSE ARQ-ALUNOS
+               OPEN I-O ARQ-ALUNOS
+           END-IF.
+           MOVE WRK-NOTA1 TO ALU-NOTA1.
+           MOVE WRK-NOTA2 TO ALU-NOTA2.
+           MOVE WRK-NOTA3 TO ALU-NOTA3.
+           MOVE WRK-MEDIA TO ALU-MEDIA.
+           REWRITE REG-ALUNO
+               INVALID KEY
+                   WRITE REG-ALUNO
+           END-REWRITE.
+           CLOSE ARQ-ALUNOS.
