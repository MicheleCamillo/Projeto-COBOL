@@ -0,0 +1,5 @@
+           SELECT ARQ-EMPREGADOS ASSIGN TO 'EMPREGADOS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-MATRICULA
+               FILE STATUS IS WRK-FS-EMPREGADOS.
