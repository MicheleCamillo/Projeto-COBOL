@@ -0,0 +1,5 @@
+           SELECT ARQ-ALUNOS ASSIGN TO 'ALUNOS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ALU-MATRICULA
+               FILE STATUS IS WRK-FS-ALUNOS.
