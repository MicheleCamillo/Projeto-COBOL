@@ -0,0 +1,13 @@
+      * Job de arquivamento/purga de virada de ano do master de folha -
+      * registros cuja ultima execucao for anterior a WRK-ANO-CORTE sao
+      * copiados para EMPARQ.DAT e excluidos de EMPREGADOS.DAT.
+       77 WRK-ANOS-RETENCAO     PIC 9(02)   VALUE 5.
+       77 WRK-DATA-ATUAL        PIC 9(08)   VALUE ZEROS.
+       77 WRK-ANO-ATUAL         PIC 9(04)   VALUE ZEROS.
+       77 WRK-ANO-CORTE         PIC 9(04)   VALUE ZEROS.
+       77 WRK-ANO-REGISTRO      PIC 9(04)   VALUE ZEROS.
+       77 WRK-QTD-ARQUIVADOS    PIC 9(06)   VALUE ZEROS.
+       77 WRK-QTD-MANTIDOS      PIC 9(06)   VALUE ZEROS.
+       77 WRK-EOF-EMPREGADOS    PIC X(01)   VALUE 'N'.
+           88 FIM-EMPREGADOS    VALUE 'S'.
+       77 WRK-FS-HIST-EMPREGADOS PIC X(02)  VALUE '00'.
