@@ -0,0 +1,20 @@
+       0240-ABRIR-TABELA.
+      * Uma linha por resultado, gravada em TABELA.PRN alem do DISPLAY
+      * no console, para que a tabuada possa ser arquivada ou entregue.
+           OPEN INPUT ARQ-TABELA.
+           IF WRK-FS-TABELA = '35'
+               OPEN OUTPUT ARQ-TABELA
+               CLOSE ARQ-TABELA
+           ELSE
+               CLOSE ARQ-TABELA
+           END-IF.
+           OPEN EXTEND ARQ-TABELA.
+
+       0250-IMPRIMIR-LINHA.
+           MOVE WRK-NUMERO    TO TAB-NUMERO.
+           MOVE WRK-CONTADOR  TO TAB-CONTADOR.
+           MOVE WRK-RESULTADO TO TAB-RESULTADO.
+           WRITE REG-TABELA.
+
+       0260-FECHAR-TABELA.
+           CLOSE ARQ-TABELA.
