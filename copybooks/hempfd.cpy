@@ -0,0 +1,11 @@
+       FD  ARQ-HIST-EMPREGADOS.
+       01  REG-HIST-EMPREGADO.
+           05 HEMP-MATRICULA       PIC X(06).
+           05 HEMP-NOME            PIC X(20).
+           05 HEMP-SALARIO         PIC 9(06)V99.
+           05 HEMP-IRRF            PIC 9(06)V99.
+           05 HEMP-SALARIO-LIQ     PIC 9(06)V99.
+           05 HEMP-YTD-BRUTO       PIC 9(10)V99.
+           05 HEMP-YTD-LIQUIDO     PIC 9(10)V99.
+           05 HEMP-DATA-ULT-EXEC   PIC 9(08).
+           05 HEMP-DATA-ARQUIVO    PIC 9(08).
