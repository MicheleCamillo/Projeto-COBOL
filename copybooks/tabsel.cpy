@@ -0,0 +1,3 @@
+           SELECT ARQ-TABELA ASSIGN TO 'TABELA.PRN'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-TABELA.
