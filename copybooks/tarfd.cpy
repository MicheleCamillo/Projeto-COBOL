@@ -0,0 +1,4 @@
+       FD  ARQ-TARIFA-UF.
+       01  REG-TARIFA-UF.
+           05 TAR-UF               PIC X(02).
+           05 TAR-MULTIPLICADOR    PIC 9(01)V99.
