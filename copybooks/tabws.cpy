@@ -0,0 +1 @@
+       77 WRK-FS-TABELA        PIC X(02)       VALUE '00'.
