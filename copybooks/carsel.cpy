@@ -0,0 +1,3 @@
+           SELECT ARQ-CARGA-EXPORT ASSIGN TO 'FRETECARGA.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CARGA.
