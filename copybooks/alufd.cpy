@@ -0,0 +1,7 @@
+       FD  ARQ-ALUNOS.
+       01  REG-ALUNO.
+           05 ALU-MATRICULA        PIC X(06).
+           05 ALU-NOTA1            PIC 9(02).
+           05 ALU-NOTA2            PIC 9(02).
+           05 ALU-NOTA3            PIC 9(02).
+           05 ALU-MEDIA            PIC 9(02)V9.
