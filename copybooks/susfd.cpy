@@ -0,0 +1,8 @@
+       FD  ARQ-SUSPENSE.
+       01  REG-SUSPENSE.
+           05 SUS-USUARIO         PIC X(20).
+           05 SUS-PROGRAMA        PIC X(08).
+           05 SUS-DATA-HORA       PIC X(16).
+           05 SUS-CAMPO           PIC X(20).
+           05 SUS-VALOR           PIC X(30).
+           05 SUS-MOTIVO          PIC X(40).
