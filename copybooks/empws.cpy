@@ -0,0 +1,2 @@
+       77 WRK-MATRICULA        PIC X(06)       VALUE SPACES.
+       77 WRK-FS-EMPREGADOS    PIC X(02)       VALUE '00'.
