@@ -0,0 +1,3 @@
+           SELECT ARQ-FRETE-TOTAL ASSIGN TO 'FRETETOT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-FRETOT.
