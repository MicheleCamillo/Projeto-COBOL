@@ -0,0 +1,6 @@
+      * Numeracao sequencial de pedidos, persistida em PEDIDOSEQ.DAT e
+      * lida uma vez no inicio (0175-LER-ULTIMO-PEDIDO); cada pedido
+      * gravado avanca WRK-PED-NUMERO e regrava o arquivo de sequencia.
+       77 WRK-PED-NUMERO      PIC 9(06)       VALUE ZEROS.
+       77 WRK-FS-PEDSEQ       PIC X(02)       VALUE '00'.
+       77 WRK-FS-PEDIDOS      PIC X(02)       VALUE '00'.
