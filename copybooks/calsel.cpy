@@ -0,0 +1,3 @@
+           SELECT ARQ-CALENDARIO ASSIGN TO 'CALENDARIO.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CALENDARIO.
