@@ -0,0 +1,3 @@
+           SELECT ARQ-FOLHA-TOTAL ASSIGN TO 'FOLHATOT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-FOLHATOT.
