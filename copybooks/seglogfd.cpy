@@ -0,0 +1,6 @@
+       FD  ARQ-SEGURANCA.
+       01  REG-SEGURANCA.
+           05 SEG-DATA-HORA    PIC 9(16).
+           05 SEG-PROGRAMA     PIC X(08).
+           05 SEG-USUARIO      PIC X(20).
+           05 SEG-MOTIVO       PIC X(30).
