@@ -0,0 +1,5 @@
+       FD  ARQ-EXCECAO.
+       01  REG-EXCECAO.
+           05 EXC-PROGRAMA        PIC X(08).
+           05 EXC-MENSAGEM        PIC X(40).
+           05 EXC-DADO            PIC X(60).
