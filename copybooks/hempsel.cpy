@@ -0,0 +1,3 @@
+           SELECT ARQ-HIST-EMPREGADOS ASSIGN TO 'EMPARQ.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-HIST-EMPREGADOS.
