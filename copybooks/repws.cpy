@@ -0,0 +1,6 @@
+       77 WRK-REP-PROGRAMA     PIC X(10)       VALUE SPACES.
+       77 WRK-REP-TITULO       PIC X(40)       VALUE SPACES.
+       77 WRK-REP-DATA         PIC 9(08)       VALUE ZEROS.
+       77 WRK-REP-DATA-ED      PIC 9999/99/99  VALUE ZEROS.
+       77 WRK-REP-HORA         PIC 9(08)       VALUE ZEROS.
+       77 WRK-REP-PAGINA       PIC 9(04)       VALUE ZEROS.
