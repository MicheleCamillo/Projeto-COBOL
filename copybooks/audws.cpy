@@ -0,0 +1,8 @@
+       77 WRK-AUD-USUARIO         PIC X(20)   VALUE SPACES.
+       77 WRK-AUD-PROGRAMA        PIC X(08)   VALUE SPACES.
+       77 WRK-AUD-CAMPO-CHAVE     PIC X(30)   VALUE SPACES.
+       77 WRK-AUD-VALOR-ENTRADA   PIC X(30)   VALUE SPACES.
+       77 WRK-AUD-VALOR-SAIDA     PIC X(30)   VALUE SPACES.
+       77 WRK-AUD-DATA            PIC 9(08)   VALUE ZEROS.
+       77 WRK-AUD-HORA            PIC 9(08)   VALUE ZEROS.
+       77 WRK-FS-AUDITORIA        PIC X(02)   VALUE '00'.
