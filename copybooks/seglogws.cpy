@@ -0,0 +1,4 @@
+       77 WRK-SEG-PROGRAMA     PIC X(08)       VALUE SPACES.
+       77 WRK-SEG-USUARIO      PIC X(20)       VALUE SPACES.
+       77 WRK-SEG-MOTIVO       PIC X(30)       VALUE SPACES.
+       77 WRK-FS-SEGURANCA     PIC X(02)       VALUE '00'.
