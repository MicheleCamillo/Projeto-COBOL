@@ -0,0 +1,10 @@
+       FD  ARQ-EMPREGADOS.
+       01  REG-EMPREGADO.
+           05 EMP-MATRICULA        PIC X(06).
+           05 EMP-NOME             PIC X(20).
+           05 EMP-SALARIO          PIC 9(06)V99.
+           05 EMP-IRRF             PIC 9(06)V99.
+           05 EMP-SALARIO-LIQ      PIC 9(06)V99.
+           05 EMP-YTD-BRUTO        PIC 9(10)V99.
+           05 EMP-YTD-LIQUIDO      PIC 9(10)V99.
+           05 EMP-DATA-ULT-EXEC    PIC 9(08).
