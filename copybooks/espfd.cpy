@@ -0,0 +1,5 @@
+       FD  ARQ-ESPACO.
+       01  REG-ESPACO.
+           05 ESP-IDENTIFICADOR    PIC X(10).
+           05 ESP-AREA             PIC 9(03)V99.
+           05 ESP-VOLUME           PIC 9(05)V999.
