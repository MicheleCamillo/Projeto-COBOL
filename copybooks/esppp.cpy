@@ -0,0 +1,17 @@
+       0390-GRAVAR-ESPACO.
+      * Uma linha por calculo, identificada pelo imovel/deposito, para
+      * acompanhar a utilizacao de espaco ao longo do tempo em vez de
+      * so exibir o resultado de uma execucao isolada.
+           MOVE WRK-ESP-IDENTIFICADOR TO ESP-IDENTIFICADOR.
+           MOVE WRK-AREA              TO ESP-AREA.
+           MOVE WRK-VOLUME            TO ESP-VOLUME.
+           OPEN INPUT ARQ-ESPACO.
+           IF WRK-FS-ESPACO = '35'
+               OPEN OUTPUT ARQ-ESPACO
+               CLOSE ARQ-ESPACO
+           ELSE
+               CLOSE ARQ-ESPACO
+           END-IF.
+           OPEN EXTEND ARQ-ESPACO.
+           WRITE REG-ESPACO.
+           CLOSE ARQ-ESPACO.
