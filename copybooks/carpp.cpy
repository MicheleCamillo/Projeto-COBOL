@@ -0,0 +1,18 @@
+       0390-EXPORTAR-CARGA.
+      * Uma linha por cotacao aceita, no layout que o sistema de
+      * intake da transportadora espera - produto, valor, UF de
+      * destino e frete calculado.
+           MOVE WRK-PRODUTO TO CAR-PRODUTO.
+           MOVE WRK-VALOR   TO CAR-VALOR.
+           MOVE WRK-UF      TO CAR-UF.
+           MOVE WRK-FRETE   TO CAR-FRETE.
+           OPEN INPUT ARQ-CARGA-EXPORT.
+           IF WRK-FS-CARGA = '35'
+               OPEN OUTPUT ARQ-CARGA-EXPORT
+               CLOSE ARQ-CARGA-EXPORT
+           ELSE
+               CLOSE ARQ-CARGA-EXPORT
+           END-IF.
+           OPEN EXTEND ARQ-CARGA-EXPORT.
+           WRITE REG-CARGA-EXPORT.
+           CLOSE ARQ-CARGA-EXPORT.
