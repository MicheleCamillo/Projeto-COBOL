@@ -0,0 +1,9 @@
+       77 WRK-RUN-PROGRAMA        PIC X(10)    VALUE SPACES.
+       77 WRK-RUN-DATA-INICIO     PIC 9(08)    VALUE ZEROS.
+       77 WRK-RUN-HORA-INICIO     PIC 9(08)    VALUE ZEROS.
+       77 WRK-RUN-QTD-LIDOS       PIC 9(06)    VALUE ZEROS.
+       77 WRK-RUN-QTD-REJEITADOS  PIC 9(06)    VALUE ZEROS.
+       77 WRK-RUN-STATUS          PIC X(01)    VALUE 'S'.
+           88 RUN-STATUS-SUCESSO      VALUE 'S'.
+           88 RUN-STATUS-ERRO         VALUE 'E'.
+       77 WRK-FS-RUNLOG            PIC X(02)    VALUE '00'.
