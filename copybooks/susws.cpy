@@ -0,0 +1,8 @@
+       77 WRK-SUS-USUARIO      PIC X(20)   VALUE SPACES.
+       77 WRK-SUS-PROGRAMA     PIC X(08)   VALUE SPACES.
+       77 WRK-SUS-CAMPO        PIC X(20)   VALUE SPACES.
+       77 WRK-SUS-VALOR        PIC X(30)   VALUE SPACES.
+       77 WRK-SUS-MOTIVO       PIC X(40)   VALUE SPACES.
+       77 WRK-SUS-DATA         PIC 9(08)   VALUE ZEROS.
+       77 WRK-SUS-HORA         PIC 9(08)   VALUE ZEROS.
+       77 WRK-FS-SUSPENSE      PIC X(02)   VALUE '00'.
