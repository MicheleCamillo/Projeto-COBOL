@@ -0,0 +1,14 @@
+       9760-IMPRIMIR-CABECALHO-RELATORIO.
+      * Cabecalho/rodape padrao para todo relatorio impresso da suite -
+      * identifica programa, data/hora da execucao e numero da pagina
+      * em vez de despejar as colunas sem contexto nenhum.
+           ADD 1 TO WRK-REP-PAGINA.
+           ACCEPT WRK-REP-DATA FROM DATE YYYYMMDD.
+           ACCEPT WRK-REP-HORA FROM TIME.
+           MOVE WRK-REP-DATA TO WRK-REP-DATA-ED.
+           DISPLAY ' '.
+           DISPLAY '=================================================='.
+           DISPLAY WRK-REP-PROGRAMA ' - ' WRK-REP-TITULO.
+           DISPLAY 'DATA: ' WRK-REP-DATA-ED '   HORA: ' WRK-REP-HORA
+               '   PAGINA: ' WRK-REP-PAGINA.
+           DISPLAY '=================================================='.
