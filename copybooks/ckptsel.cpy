@@ -0,0 +1,3 @@
+           SELECT ARQ-CHECKPOINT ASSIGN TO 'CHECKPT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CKPT.
