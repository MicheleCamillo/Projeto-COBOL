@@ -0,0 +1,12 @@
+       0180-LER-CFG-NOTAS.
+           OPEN INPUT ARQ-CFG-NOTAS.
+           IF WRK-FS-CFG-NOTAS = '00'
+               READ ARQ-CFG-NOTAS
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CFG-NOTA-APROVACAO   TO WRK-NOTA-CORTE-APROV
+                       MOVE CFG-NOTA-RECUPERACAO TO WRK-NOTA-CORTE-RECUP
+               END-READ
+               CLOSE ARQ-CFG-NOTAS
+           END-IF.
