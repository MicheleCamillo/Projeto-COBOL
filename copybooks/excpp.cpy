@@ -0,0 +1,11 @@
+       9700-GRAVAR-EXCECAO.
+           OPEN INPUT ARQ-EXCECAO.
+           IF WRK-FS-EXCECAO = '35'
+               OPEN OUTPUT ARQ-EXCECAO
+               CLOSE ARQ-EXCECAO
+           ELSE
+               CLOSE ARQ-EXCECAO
+           END-IF.
+           OPEN EXTEND ARQ-EXCECAO.
+           WRITE REG-EXCECAO.
+           CLOSE ARQ-EXCECAO.
