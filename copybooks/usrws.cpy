@@ -0,0 +1,10 @@
+       77 WRK-USUARIO       PIC X(20)       VALUE SPACES.
+       77 WRK-SENHA         PIC X(10)       VALUE SPACES.
+       77 WRK-NIVEL         PIC 9(04)V99    VALUE ZEROS.
+           88 ADM           VALUE 01.
+           88 USER          VALUE 02.
+           88 SUPERVISOR    VALUE 03.
+       77 WRK-LOGIN-OK      PIC X(01)       VALUE 'N'.
+           88 LOGIN-VALIDO      VALUE 'S'.
+           88 LOGIN-INVALIDO    VALUE 'N'.
+       77 WRK-FS-USUARIOS   PIC X(02)       VALUE '00'.
