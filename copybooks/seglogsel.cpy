@@ -0,0 +1,3 @@
+           SELECT ARQ-SEGURANCA ASSIGN TO 'SEGURANCA.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-SEGURANCA.
