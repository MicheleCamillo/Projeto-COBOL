@@ -0,0 +1,4 @@
+       77 WRK-MODO             PIC X(01)   VALUE 'C'.
+           88 MODO-BATCH       VALUE 'B'.
+           88 MODO-CONSOLE     VALUE 'C'.
+       77 WRK-FS-EXCECAO       PIC X(02)   VALUE '00'.
