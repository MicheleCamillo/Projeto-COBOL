@@ -0,0 +1,11 @@
+       0380-ARQUIVAR-EMPREGADO.
+           MOVE EMP-MATRICULA     TO HEMP-MATRICULA.
+           MOVE EMP-NOME          TO HEMP-NOME.
+           MOVE EMP-SALARIO       TO HEMP-SALARIO.
+           MOVE EMP-IRRF          TO HEMP-IRRF.
+           MOVE EMP-SALARIO-LIQ   TO HEMP-SALARIO-LIQ.
+           MOVE EMP-YTD-BRUTO     TO HEMP-YTD-BRUTO.
+           MOVE EMP-YTD-LIQUIDO   TO HEMP-YTD-LIQUIDO.
+           MOVE EMP-DATA-ULT-EXEC TO HEMP-DATA-ULT-EXEC.
+           MOVE WRK-DATA-ATUAL    TO HEMP-DATA-ARQUIVO.
+           WRITE REG-HIST-EMPREGADO.
