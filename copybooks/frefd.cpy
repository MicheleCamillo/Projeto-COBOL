@@ -0,0 +1,4 @@
+       FD  ARQ-FRETE-TOTAL.
+       01  REG-FRETE-TOTAL.
+           05 FRE-QTD          PIC 9(06).
+           05 FRE-TOTAL        PIC 9(08)V99.
