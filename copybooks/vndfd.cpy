@@ -0,0 +1,4 @@
+       FD  ARQ-VENDA-TOTAL.
+       01  REG-VENDA-TOTAL.
+           05 VND-QTD          PIC 9(06).
+           05 VND-TOTAL        PIC 9(10)V99.
