@@ -0,0 +1,2 @@
+       77 WRK-ESP-IDENTIFICADOR    PIC X(10)       VALUE SPACES.
+       77 WRK-FS-ESPACO            PIC X(02)       VALUE '00'.
