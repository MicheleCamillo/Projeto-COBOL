@@ -0,0 +1,6 @@
+       FD  ARQ-CALENDARIO.
+       01  REG-CALENDARIO.
+           05 CAL-MES          PIC 9(02).
+           05 CAL-DIA          PIC 9(02).
+           05 CAL-TIPO         PIC X(01).
+           05 CAL-DESCRICAO    PIC X(30).
