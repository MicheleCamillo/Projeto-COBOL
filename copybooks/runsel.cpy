@@ -0,0 +1,3 @@
+           SELECT ARQ-RUNLOG ASSIGN TO 'RUNLOG.LST'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RUNLOG.
