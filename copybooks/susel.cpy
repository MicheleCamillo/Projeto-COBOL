@@ -0,0 +1,3 @@
+           SELECT ARQ-SUSPENSE ASSIGN TO 'SUSPENSE.LST'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-SUSPENSE.
