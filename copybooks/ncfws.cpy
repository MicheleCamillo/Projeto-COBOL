@@ -0,0 +1,5 @@
+      * Faixas de aprovacao/recuperacao lidas de NOTASCFG.DAT; se o
+      * arquivo nao existir, mantem os valores tradicionais 6 e 2.
+       77 WRK-NOTA-CORTE-APROV PIC 9(02)       VALUE 6.
+       77 WRK-NOTA-CORTE-RECUP PIC 9(02)       VALUE 2.
+       77 WRK-FS-CFG-NOTAS     PIC X(02)       VALUE '00'.
