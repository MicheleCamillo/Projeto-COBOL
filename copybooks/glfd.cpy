@@ -0,0 +1,7 @@
+       FD  ARQ-RAZAO.
+       01  REG-RAZAO.
+           05 RAZ-PROGRAMA-ORIGEM PIC X(08).
+           05 RAZ-CONTA           PIC X(06).
+           05 RAZ-DESCRICAO       PIC X(30).
+           05 RAZ-VALOR           PIC 9(10)V99.
+           05 RAZ-DATA            PIC 9(08).
