@@ -0,0 +1,3 @@
+           SELECT ARQ-ESPACO ASSIGN TO 'ESPACO.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-ESPACO.
