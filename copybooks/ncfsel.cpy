@@ -0,0 +1,3 @@
+           SELECT ARQ-CFG-NOTAS ASSIGN TO 'NOTASCFG.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CFG-NOTAS.
