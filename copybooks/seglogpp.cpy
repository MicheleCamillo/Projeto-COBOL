@@ -0,0 +1,19 @@
+       9770-GRAVAR-SEGURANCA.
+      * Registro dedicado de tentativas de acesso negado - separado do
+      * arquivo de suspense geral (copybooks/susel.cpy) por decisao do
+      * pedido 008, que deixou essa trilha de fora de proposito.
+           ACCEPT SEG-DATA-HORA(1:8)  FROM DATE YYYYMMDD.
+           ACCEPT SEG-DATA-HORA(9:8)  FROM TIME.
+           MOVE WRK-SEG-PROGRAMA TO SEG-PROGRAMA.
+           MOVE WRK-SEG-USUARIO  TO SEG-USUARIO.
+           MOVE WRK-SEG-MOTIVO   TO SEG-MOTIVO.
+           OPEN INPUT ARQ-SEGURANCA.
+           IF WRK-FS-SEGURANCA = '35'
+               OPEN OUTPUT ARQ-SEGURANCA
+               CLOSE ARQ-SEGURANCA
+           ELSE
+               CLOSE ARQ-SEGURANCA
+           END-IF.
+           OPEN EXTEND ARQ-SEGURANCA.
+           WRITE REG-SEGURANCA.
+           CLOSE ARQ-SEGURANCA.
