@@ -0,0 +1,12 @@
+       FD  ARQ-PEDIDOS.
+       01  REG-PEDIDO.
+           05 PED-NUMERO       PIC 9(06).
+           05 PED-PRODUTO      PIC X(20).
+           05 PED-VALOR        PIC 9(06)V99.
+           05 PED-UF           PIC X(02).
+           05 PED-PESO         PIC 9(04)V99.
+           05 PED-FRETE        PIC 9(04)V99.
+
+       FD  ARQ-PEDIDO-SEQ.
+       01  REG-PEDIDO-SEQ.
+           05 SEQ-ULTIMO-NUMERO PIC 9(06).
