@@ -0,0 +1,6 @@
+           SELECT ARQ-PEDIDOS ASSIGN TO 'PEDIDOS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-PEDIDOS.
+           SELECT ARQ-PEDIDO-SEQ ASSIGN TO 'PEDIDOSEQ.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-PEDSEQ.
