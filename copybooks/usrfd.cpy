@@ -0,0 +1,5 @@
+       FD  ARQ-USUARIOS.
+       01  REG-USUARIO.
+           05 USR-ID          PIC X(20).
+           05 USR-SENHA       PIC X(10).
+           05 USR-NIVEL       PIC 9(04)V99.
