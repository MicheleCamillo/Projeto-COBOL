@@ -0,0 +1,21 @@
+       9600-VALIDAR-DATA.
+           SET DATA-VALIDA TO TRUE.
+           IF WRK-DTV-MES < 1 OR WRK-DTV-MES > 12
+               SET DATA-INVALIDA TO TRUE
+           ELSE
+               IF WRK-DTV-DIA < 1
+                   SET DATA-INVALIDA TO TRUE
+               ELSE
+                   IF WRK-DTV-MES = 02 AND WRK-DTV-DIA = 29
+                       IF NOT (FUNCTION MOD(WRK-DTV-ANO, 4) = 0 AND
+                              (FUNCTION MOD(WRK-DTV-ANO, 100) NOT = 0
+                           OR  FUNCTION MOD(WRK-DTV-ANO, 400) = 0))
+                           SET DATA-INVALIDA TO TRUE
+                       END-IF
+                   ELSE
+                       IF WRK-DTV-DIA > WRK-DTV-DIAS-OCC(WRK-DTV-MES)
+                           SET DATA-INVALIDA TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
