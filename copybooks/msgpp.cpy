@@ -0,0 +1,45 @@
+       0400-MONTAR-MENSAGENS.
+           MOVE 1001 TO WRK-MSG-CODIGO(1).
+           MOVE 'E'  TO WRK-MSG-SEVERIDADE(1).
+           MOVE 'NAO PODEMOS ENTREGAR PARA ESTA UF' TO WRK-MSG-TEXTO(1).
+
+           MOVE 1002 TO WRK-MSG-CODIGO(2).
+           MOVE 'E'  TO WRK-MSG-SEVERIDADE(2).
+           MOVE 'USUARIO NAO AUTORIZADO' TO WRK-MSG-TEXTO(2).
+
+           MOVE 1003 TO WRK-MSG-CODIGO(3).
+           MOVE 'A'  TO WRK-MSG-SEVERIDADE(3).
+           MOVE 'FALTA INFORMAR VALOR' TO WRK-MSG-TEXTO(3).
+
+           MOVE 1004 TO WRK-MSG-CODIGO(4).
+           MOVE 'I'  TO WRK-MSG-SEVERIDADE(4).
+           MOVE 'REPROVADO' TO WRK-MSG-TEXTO(4).
+
+           MOVE 1005 TO WRK-MSG-CODIGO(5).
+           MOVE 'I'  TO WRK-MSG-SEVERIDADE(5).
+           MOVE 'RECUPERACAO' TO WRK-MSG-TEXTO(5).
+
+           MOVE 1006 TO WRK-MSG-CODIGO(6).
+           MOVE 'I'  TO WRK-MSG-SEVERIDADE(6).
+           MOVE 'APROVADO' TO WRK-MSG-TEXTO(6).
+
+           MOVE 1007 TO WRK-MSG-CODIGO(7).
+           MOVE 'E'  TO WRK-MSG-SEVERIDADE(7).
+           MOVE 'ACESSO NEGADO: USUARIO OU SENHA INVALIDOS'
+               TO WRK-MSG-TEXTO(7).
+
+           MOVE ZEROS  TO WRK-MSG-CODIGO(8) WRK-MSG-CODIGO(9)
+                          WRK-MSG-CODIGO(10).
+
+       9900-EXIBIR-MENSAGEM.
+      * Espera o codigo desejado em WRK-MSG-COD-PROCURA (montada por
+      * 0400-MONTAR-MENSAGENS) e mostra a severidade junto do texto.
+           SET WRK-MSG-IDX TO 1.
+           SEARCH WRK-MSG-ENTRADA
+               AT END
+                   DISPLAY 'MENSAGEM NAO CADASTRADA: '
+                       WRK-MSG-COD-PROCURA
+               WHEN WRK-MSG-CODIGO(WRK-MSG-IDX) = WRK-MSG-COD-PROCURA
+                   DISPLAY '[' WRK-MSG-SEVERIDADE(WRK-MSG-IDX) '] '
+                       WRK-MSG-TEXTO(WRK-MSG-IDX)
+           END-SEARCH.
