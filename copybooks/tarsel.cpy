@@ -0,0 +1,3 @@
+           SELECT ARQ-TARIFA-UF ASSIGN TO 'TARIFAUF.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-TARIFA.
