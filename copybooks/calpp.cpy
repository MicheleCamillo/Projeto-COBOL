@@ -0,0 +1,46 @@
+       0170-CARREGAR-CALENDARIO.
+           OPEN INPUT ARQ-CALENDARIO.
+           IF WRK-FS-CALENDARIO = '00'
+               PERFORM UNTIL FIM-CALENDARIO
+                   READ ARQ-CALENDARIO
+                       AT END
+                           SET FIM-CALENDARIO TO TRUE
+                       NOT AT END
+                           IF WRK-CAL-QTD < 100
+                               ADD 1 TO WRK-CAL-QTD
+                               MOVE CAL-MES
+                                   TO WRK-CAL-MES(WRK-CAL-QTD)
+                               MOVE CAL-DIA
+                                   TO WRK-CAL-DIA(WRK-CAL-QTD)
+                               MOVE CAL-TIPO
+                                   TO WRK-CAL-TIPO(WRK-CAL-QTD)
+                               MOVE CAL-DESCRICAO
+                                   TO WRK-CAL-DESCRICAO(WRK-CAL-QTD)
+                           ELSE
+                               MOVE WRK-RUN-PROGRAMA TO EXC-PROGRAMA
+                               MOVE 'CALENDARIO CHEIO (MAX 100)'
+                                   TO EXC-MENSAGEM
+                               MOVE REG-CALENDARIO TO EXC-DADO
+                               PERFORM 9700-GRAVAR-EXCECAO
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ARQ-CALENDARIO
+           END-IF.
+
+       9650-VERIFICAR-DIA-UTIL.
+           SET DIA-UTIL TO TRUE.
+           MOVE SPACES TO WRK-CAL-DESCRICAO-ACHADA.
+           IF WRK-CAL-QTD > 0
+               SET WRK-CAL-IDX TO 1
+               SEARCH WRK-CAL-ENTRADA
+                   AT END
+                       CONTINUE
+                   WHEN WRK-CAL-MES(WRK-CAL-IDX) = WRK-DTV-MES
+                    AND WRK-CAL-DIA(WRK-CAL-IDX) = WRK-DTV-DIA
+                    AND WRK-CAL-TIPO(WRK-CAL-IDX) = 'H'
+                       SET DIA-NAO-UTIL TO TRUE
+                       MOVE WRK-CAL-DESCRICAO(WRK-CAL-IDX)
+                           TO WRK-CAL-DESCRICAO-ACHADA
+               END-SEARCH
+           END-IF.
