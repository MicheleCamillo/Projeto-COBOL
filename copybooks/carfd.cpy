@@ -0,0 +1,6 @@
+       FD  ARQ-CARGA-EXPORT.
+       01  REG-CARGA-EXPORT.
+           05 CAR-PRODUTO      PIC X(20).
+           05 CAR-VALOR        PIC 9(06)V99.
+           05 CAR-UF           PIC X(02).
+           05 CAR-FRETE        PIC 9(04)V99.
