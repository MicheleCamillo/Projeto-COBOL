@@ -0,0 +1,17 @@
+       9780-POSTAR-RAZAO.
+           ACCEPT WRK-RAZ-DATA     FROM DATE YYYYMMDD.
+           MOVE WRK-RAZ-PROGRAMA   TO RAZ-PROGRAMA-ORIGEM.
+           MOVE WRK-RAZ-CONTA      TO RAZ-CONTA.
+           MOVE WRK-RAZ-DESCRICAO  TO RAZ-DESCRICAO.
+           MOVE WRK-RAZ-VALOR      TO RAZ-VALOR.
+           MOVE WRK-RAZ-DATA       TO RAZ-DATA.
+           OPEN INPUT ARQ-RAZAO.
+           IF WRK-FS-RAZAO = '35'
+               OPEN OUTPUT ARQ-RAZAO
+               CLOSE ARQ-RAZAO
+           ELSE
+               CLOSE ARQ-RAZAO
+           END-IF.
+           OPEN EXTEND ARQ-RAZAO.
+           WRITE REG-RAZAO.
+           CLOSE ARQ-RAZAO.
