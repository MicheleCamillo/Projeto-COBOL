@@ -0,0 +1,11 @@
+       FD  ARQ-CHECKPOINT.
+       01  REG-CHECKPOINT.
+           05 CKPT-QTD         PIC 9(06).
+           05 CKPT-TOTAL       PIC 9(10)V99.
+           05 CKPT-LOJA        PIC 9(04).
+           05 CKPT-DATA        PIC 9(08).
+           05 CKPT-TIT-QTD-USADA PIC 9(02).
+           05 CKPT-TIT-ENTRADA OCCURS 50 TIMES.
+               10 CKPT-TIT-NOME    PIC X(30).
+               10 CKPT-TIT-QTD     PIC 9(06).
+               10 CKPT-TIT-VENDAS  PIC 9(10)V99.
