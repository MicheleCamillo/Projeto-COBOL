@@ -0,0 +1,23 @@
+       9770-INICIAR-RUNLOG.
+           ACCEPT WRK-RUN-DATA-INICIO FROM DATE YYYYMMDD.
+           ACCEPT WRK-RUN-HORA-INICIO FROM TIME.
+
+       9775-GRAVAR-RUNLOG.
+           MOVE WRK-RUN-PROGRAMA       TO RUN-PROGRAMA.
+           MOVE WRK-RUN-DATA-INICIO    TO RUN-DATA-INICIO.
+           MOVE WRK-RUN-HORA-INICIO    TO RUN-HORA-INICIO.
+           ACCEPT RUN-DATA-FIM         FROM DATE YYYYMMDD.
+           ACCEPT RUN-HORA-FIM         FROM TIME.
+           MOVE WRK-RUN-QTD-LIDOS      TO RUN-QTD-LIDOS.
+           MOVE WRK-RUN-QTD-REJEITADOS TO RUN-QTD-REJEITADOS.
+           MOVE WRK-RUN-STATUS         TO RUN-STATUS.
+           OPEN INPUT ARQ-RUNLOG.
+           IF WRK-FS-RUNLOG = '35'
+               OPEN OUTPUT ARQ-RUNLOG
+               CLOSE ARQ-RUNLOG
+           ELSE
+               CLOSE ARQ-RUNLOG
+           END-IF.
+           OPEN EXTEND ARQ-RUNLOG.
+           WRITE REG-RUNLOG.
+           CLOSE ARQ-RUNLOG.
