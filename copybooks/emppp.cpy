@@ -0,0 +1,26 @@
+       0350-GRAVAR-EMPREGADO.
+           MOVE WRK-MATRICULA TO EMP-MATRICULA.
+           OPEN I-O ARQ-EMPREGADOS.
+           IF WRK-FS-EMPREGADOS = '35'
+               OPEN OUTPUT ARQ-EMPREGADOS
+               CLOSE ARQ-EMPREGADOS
+               OPEN I-O ARQ-EMPREGADOS
+           END-IF.
+      * Acumula o ano-corrente do proprio registro, se ja existir; um
+      * novo empregado comeca com o acumulado zerado.
+           READ ARQ-EMPREGADOS
+               INVALID KEY
+                   MOVE ZEROS TO EMP-YTD-BRUTO EMP-YTD-LIQUIDO
+           END-READ.
+           ADD WRK-SALARIO      TO EMP-YTD-BRUTO.
+           ADD WRK-SALARIO-LIQ  TO EMP-YTD-LIQUIDO.
+           MOVE WRK-NOME        TO EMP-NOME.
+           MOVE WRK-SALARIO     TO EMP-SALARIO.
+           MOVE WRK-IRRF        TO EMP-IRRF.
+           MOVE WRK-SALARIO-LIQ TO EMP-SALARIO-LIQ.
+           MOVE WRK-DATA        TO EMP-DATA-ULT-EXEC.
+           REWRITE REG-EMPREGADO
+               INVALID KEY
+                   WRITE REG-EMPREGADO
+           END-REWRITE.
+           CLOSE ARQ-EMPREGADOS.
