@@ -0,0 +1,13 @@
+      * Tabela de multiplicadores de frete por UF, carregada de
+      * TARIFAUF.DAT (0170-CARREGAR-TARIFAS) e consultada por SEARCH em
+      * 0210-BUSCAR-TARIFA - permite atender uma nova UF so com um dado
+      * novo no arquivo, sem recompilar o programa.
+       01 WRK-TAB-TARIFA.
+           02 WRK-TAR-ENTRADA OCCURS 30 TIMES INDEXED BY WRK-TAR-IDX.
+               03 WRK-TAR-UF        PIC X(02) VALUE SPACES.
+               03 WRK-TAR-MULT      PIC 9(01)V99.
+
+       77 WRK-FS-TARIFA        PIC X(02)       VALUE '00'.
+       77 WRK-EOF-TARIFA       PIC X(01)       VALUE 'N'.
+           88 FIM-TARIFA       VALUE 'S'.
+       77 WRK-TAR-QTD          PIC 9(02)       VALUE ZEROS.
