@@ -0,0 +1,3 @@
+           SELECT ARQ-VENDA-TOTAL ASSIGN TO 'VENDATOT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-VENDATOT.
