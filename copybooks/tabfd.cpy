@@ -0,0 +1,5 @@
+       FD  ARQ-TABELA.
+       01  REG-TABELA.
+           05 TAB-NUMERO      PIC 9(02).
+           05 TAB-CONTADOR    PIC 9(03).
+           05 TAB-RESULTADO   PIC 9(05).
