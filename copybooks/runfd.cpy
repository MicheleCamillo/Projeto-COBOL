@@ -0,0 +1,10 @@
+       FD  ARQ-RUNLOG.
+       01  REG-RUNLOG.
+           05 RUN-PROGRAMA         PIC X(10).
+           05 RUN-DATA-INICIO      PIC 9(08).
+           05 RUN-HORA-INICIO      PIC 9(08).
+           05 RUN-DATA-FIM         PIC 9(08).
+           05 RUN-HORA-FIM         PIC 9(08).
+           05 RUN-QTD-LIDOS        PIC 9(06).
+           05 RUN-QTD-REJEITADOS   PIC 9(06).
+           05 RUN-STATUS           PIC X(01).
