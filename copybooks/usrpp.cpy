@@ -0,0 +1,22 @@
+       0150-SIGNON-USUARIO.
+           DISPLAY 'USUARIO:'.
+           ACCEPT WRK-USUARIO.
+           DISPLAY 'SENHA:'.
+           ACCEPT WRK-SENHA.
+           MOVE 'N' TO WRK-LOGIN-OK.
+           MOVE WRK-USUARIO TO USR-ID.
+           OPEN INPUT ARQ-USUARIOS.
+           IF WRK-FS-USUARIOS = '00'
+               READ ARQ-USUARIOS
+                   INVALID KEY
+                       MOVE 'N' TO WRK-LOGIN-OK
+                   NOT INVALID KEY
+                       IF USR-SENHA = WRK-SENHA
+                           MOVE 'S'       TO WRK-LOGIN-OK
+                           MOVE USR-NIVEL TO WRK-NIVEL
+                       ELSE
+                           MOVE 'N' TO WRK-LOGIN-OK
+                       END-IF
+               END-READ
+               CLOSE ARQ-USUARIOS
+           END-IF.
