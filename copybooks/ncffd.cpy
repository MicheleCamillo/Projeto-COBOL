@@ -0,0 +1,4 @@
+       FD  ARQ-CFG-NOTAS.
+       01  REG-CFG-NOTAS.
+           05 CFG-NOTA-APROVACAO   PIC 9(02).
+           05 CFG-NOTA-RECUPERACAO PIC 9(02).
