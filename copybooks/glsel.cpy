@@ -0,0 +1,3 @@
+           SELECT ARQ-RAZAO ASSIGN TO 'RAZAOEXT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RAZAO.
