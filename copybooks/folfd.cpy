@@ -0,0 +1,4 @@
+       FD  ARQ-FOLHA-TOTAL.
+       01  REG-FOLHA-TOTAL.
+           05 FOL-QTD          PIC 9(06).
+           05 FOL-TOTAL        PIC 9(10)V99.
