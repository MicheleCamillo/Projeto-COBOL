@@ -0,0 +1,8 @@
+       FD  ARQ-AUDITORIA.
+       01  REG-AUDITORIA.
+           05 AUD-USUARIO         PIC X(20).
+           05 AUD-PROGRAMA        PIC X(08).
+           05 AUD-DATA-HORA       PIC X(16).
+           05 AUD-CAMPO-CHAVE     PIC X(30).
+           05 AUD-VALOR-ENTRADA   PIC X(30).
+           05 AUD-VALOR-SAIDA     PIC X(30).
