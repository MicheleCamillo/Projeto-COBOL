@@ -0,0 +1,117 @@
+      ******************************************************************
+      * Author: Michele Camillo
+      * Date:20260808
+      * Purpose: Job de virada de ano - arquiva e purga registros do
+      *          master de folha de pagamento (EMPREGADOS.DAT) mais
+      *          antigos que a janela de retencao configurada
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB017.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'empsel.cpy'.
+           COPY 'hempsel.cpy'.
+           COPY 'audsel.cpy'.
+           COPY 'runsel.cpy'.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'empfd.cpy'.
+           COPY 'hempfd.cpy'.
+           COPY 'audfd.cpy'.
+           COPY 'runfd.cpy'.
+       WORKING-STORAGE SECTION.
+           COPY 'empws.cpy'.
+           COPY 'hempws.cpy'.
+           COPY 'audws.cpy'.
+           COPY 'runws.cpy'.
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           MOVE 'PROGCOB017' TO WRK-RUN-PROGRAMA.
+           PERFORM 9770-INICIAR-RUNLOG.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           ADD WRK-QTD-ARQUIVADOS WRK-QTD-MANTIDOS
+               TO WRK-RUN-QTD-LIDOS.
+           PERFORM 9775-GRAVAR-RUNLOG.
+
+           GOBACK.
+
+       0100-INICIALIZAR.
+           DISPLAY 'ANOS DE RETENCAO (BRANCO = 5):'.
+           ACCEPT WRK-ANOS-RETENCAO.
+           IF WRK-ANOS-RETENCAO = ZEROS
+               MOVE 5 TO WRK-ANOS-RETENCAO
+           END-IF.
+           ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD.
+           MOVE WRK-DATA-ATUAL(1:4) TO WRK-ANO-ATUAL.
+           COMPUTE WRK-ANO-CORTE = WRK-ANO-ATUAL - WRK-ANOS-RETENCAO.
+
+       0200-PROCESSAR.
+           OPEN I-O ARQ-EMPREGADOS.
+           IF WRK-FS-EMPREGADOS = '35'
+               DISPLAY 'NENHUM EMPREGADO CADASTRADO'
+           ELSE
+      * EMPARQ.DAT acumula o historico de todos os anos - OPEN OUTPUT
+      * apagaria o arquivamento de anos anteriores, entao so cria o
+      * arquivo na primeira execucao (FILE STATUS '35') e daí em
+      * diante sempre abre em modo de acrescimo.
+               OPEN INPUT ARQ-HIST-EMPREGADOS
+               IF WRK-FS-HIST-EMPREGADOS = '35'
+                   OPEN OUTPUT ARQ-HIST-EMPREGADOS
+                   CLOSE ARQ-HIST-EMPREGADOS
+               ELSE
+                   CLOSE ARQ-HIST-EMPREGADOS
+               END-IF
+               OPEN EXTEND ARQ-HIST-EMPREGADOS
+
+               MOVE LOW-VALUES TO EMP-MATRICULA
+               START ARQ-EMPREGADOS KEY IS NOT LESS THAN EMP-MATRICULA
+                   INVALID KEY
+                       SET FIM-EMPREGADOS TO TRUE
+               END-START
+
+               PERFORM UNTIL FIM-EMPREGADOS
+                   READ ARQ-EMPREGADOS NEXT RECORD
+                       AT END
+                           SET FIM-EMPREGADOS TO TRUE
+                       NOT AT END
+                           PERFORM 0210-AVALIAR-REGISTRO
+                   END-READ
+               END-PERFORM
+
+               CLOSE ARQ-EMPREGADOS
+               CLOSE ARQ-HIST-EMPREGADOS
+           END-IF.
+
+       0210-AVALIAR-REGISTRO.
+           MOVE EMP-DATA-ULT-EXEC(1:4) TO WRK-ANO-REGISTRO.
+           IF WRK-ANO-REGISTRO < WRK-ANO-CORTE
+               PERFORM 0380-ARQUIVAR-EMPREGADO
+               ADD 1 TO WRK-QTD-ARQUIVADOS
+               DELETE ARQ-EMPREGADOS RECORD
+                   INVALID KEY
+                       CONTINUE
+               END-DELETE
+           ELSE
+               ADD 1 TO WRK-QTD-MANTIDOS
+           END-IF.
+
+       0300-FINALIZAR.
+           DISPLAY 'REGISTROS ARQUIVADOS: ' WRK-QTD-ARQUIVADOS.
+           DISPLAY 'REGISTROS MANTIDOS..: ' WRK-QTD-MANTIDOS.
+
+           ACCEPT WRK-AUD-USUARIO FROM ENVIRONMENT 'USER'.
+           MOVE 'PROGCOB017'      TO WRK-AUD-PROGRAMA.
+           MOVE 'WRK-ANO-CORTE'   TO WRK-AUD-CAMPO-CHAVE.
+           MOVE WRK-ANO-CORTE     TO WRK-AUD-VALOR-ENTRADA.
+           MOVE WRK-QTD-ARQUIVADOS TO WRK-AUD-VALOR-SAIDA.
+           PERFORM 9800-GRAVAR-AUDITORIA.
+
+           COPY 'audpp.cpy'.
+           COPY 'hemppp.cpy'.
+           COPY 'runpp.cpy'.
+
+       END PROGRAM PROGCOB017.
