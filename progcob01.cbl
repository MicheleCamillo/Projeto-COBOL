@@ -12,9 +12,33 @@
        SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'audsel.cpy'.
+           COPY 'excsel.cpy'.
+           COPY 'folsel.cpy'.
+           COPY 'empsel.cpy'.
+           COPY 'glsel.cpy'.
+           COPY 'runsel.cpy'.
+           SELECT ARQ-FUNC-TRANS ASSIGN TO 'FUNCTRAN.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
 
        FILE SECTION.
+           COPY 'audfd.cpy'.
+           COPY 'excfd.cpy'.
+           COPY 'folfd.cpy'.
+           COPY 'empfd.cpy'.
+           COPY 'glfd.cpy'.
+           COPY 'runfd.cpy'.
+
+       FD  ARQ-FUNC-TRANS.
+       01  REG-FUNC-TRANS.
+           05 TRA-MATRICULA    PIC X(06).
+           05 TRA-NOME         PIC X(20).
+           05 TRA-SALARIO      PIC 9(06)V99.
+           05 TRA-MOEDA        PIC X(03).
 
        WORKING-STORAGE SECTION.
       * Seção de variáveis.
@@ -27,6 +51,26 @@
       * A clausula zzz suprime os 0, caso eles existam
         77 WRK-SALARIO-ED  PIC $ZZZ.ZZ9,99 VALUE ZEROS.
 
+      * Moeda em que o salario foi informado (contratados estrangeiros
+      * sao pagos em USD); IRRF, YTD, folha e o lancamento contabil
+      * continuam sempre apurados em reais, entao o bruto informado e
+      * convertido para BRL antes de seguir para essas etapas. A taxa
+      * fixa abaixo e um placeholder ate a suite ganhar uma fonte de
+      * cotacao real.
+        77 WRK-MOEDA        PIC X(03)       VALUE 'BRL'.
+           88 MOEDA-BRL     VALUE 'BRL'.
+           88 MOEDA-USD     VALUE 'USD'.
+        77 WRK-TAXA-USD-BRL PIC 9(03)V9999  VALUE 5,0000.
+        77 WRK-SALARIO-BRL  PIC 9(08)V99    VALUE ZEROS.
+        77 WRK-SALARIO-BRL-ED PIC $Z.ZZZ.ZZ9,99 VALUE ZEROS.
+
+      * IRRF (imposto de renda retido na fonte) por faixa e salario
+      * liquido resultante, exibidos ao lado do bruto em 0200-PROCESSAR.
+        77 WRK-IRRF            PIC 9(06)V99    VALUE ZEROS.
+        77 WRK-IRRF-ED         PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+        77 WRK-SALARIO-LIQ     PIC 9(06)V99    VALUE ZEROS.
+        77 WRK-SALARIO-LIQ-ED  PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+
       * Podemos ter também, variáveis estruturadas
       * Nao precisam ter o tipo definido e podem ir ate o nivel 49
       * Com ela, é possível fazer um "split" da variavel pai
@@ -35,19 +79,224 @@
            02 WRK-MES PIC 9(02) VALUE ZEROS.
            02 WRK-DIA PIC 9(02) VALUE ZEROS.
 
+        77 WRK-EOF-TRANS    PIC X(01)   VALUE 'N'.
+           88 FIM-TRANS     VALUE 'S'.
+
+      * Totais da folha do dia, acumulados durante o lote e persistidos
+      * em FOLHATOT.DAT para o fechamento mensal (PROGCOB013) consumir.
+        77 WRK-FOLHA-QTD    PIC 9(06)      VALUE ZEROS.
+        77 WRK-FOLHA-TOTAL  PIC 9(10)V99   VALUE ZEROS.
+        77 WRK-FS-FOLHATOT  PIC X(02)      VALUE '00'.
+
+      * Indica se WRK-SALARIO-BRL coube em WRK-SALARIO apos a
+      * conversao de moeda; usado para pular o calculo do IRRF e a
+      * gravacao do registro quando o valor convertido estoura a
+      * faixa PIC 9(06)V99 (ver 0200-PROCESSAR).
+        77 WRK-SALARIO-VALIDO PIC X(01)     VALUE 'S'.
+            88 SALARIO-VALIDO    VALUE 'S'.
+            88 SALARIO-INVALIDO  VALUE 'N'.
+
+           COPY 'audws.cpy'.
+           COPY 'excws.cpy'.
+           COPY 'empws.cpy'.
+           COPY 'glws.cpy'.
+           COPY 'runws.cpy'.
+           COPY 'datechk.cpy'.
 
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
+       0001-PRINCIPAL.
+           MOVE 'PROGCOB01' TO WRK-RUN-PROGRAMA.
+           PERFORM 9770-INICIAR-RUNLOG.
+           DISPLAY 'MODO (C-CONSOLE / B-BATCH): '.
+           ACCEPT WRK-MODO.
+           IF MODO-BATCH
+               PERFORM 0500-PROCESSAR-BATCH
+           ELSE
+               PERFORM 0100-INICIALIZAR
+               PERFORM 0200-PROCESSAR
+               IF SALARIO-VALIDO
+                   PERFORM 0300-FINALIZAR
+                   MOVE 1 TO WRK-RUN-QTD-LIDOS
+               ELSE
+                   ADD 1 TO WRK-RUN-QTD-REJEITADOS
+               END-IF
+           END-IF.
+           PERFORM 9775-GRAVAR-RUNLOG.
+           GOBACK.
+
+       0100-INICIALIZAR.
+            DISPLAY 'MATRICULA:'.
+            ACCEPT WRK-MATRICULA FROM CONSOLE.
+            PERFORM 0150-DATA-ATUAL.
 
-            ACCEPT WRK-NOME    FROM CONSOLE.
+            PERFORM WITH TEST AFTER UNTIL WRK-NOME NOT = SPACES
+                DISPLAY 'NOME:'
+                ACCEPT WRK-NOME FROM CONSOLE
+                IF WRK-NOME = SPACES
+                    DISPLAY 'NOME NAO PODE SER EM BRANCO'
+                END-IF
+            END-PERFORM.
+
+            PERFORM WITH TEST AFTER UNTIL WRK-SALARIO NOT = ZERO
+                DISPLAY 'SALARIO:'
+                ACCEPT WRK-SALARIO FROM CONSOLE
+                IF WRK-SALARIO = ZERO
+                    DISPLAY 'SALARIO NAO PODE SER ZERO'
+                END-IF
+            END-PERFORM.
+
+            DISPLAY 'MOEDA (BRL/USD, BRANCO = BRL):'.
+            ACCEPT WRK-MOEDA FROM CONSOLE.
+            IF WRK-MOEDA = SPACES
+                MOVE 'BRL' TO WRK-MOEDA
+            END-IF.
+
+       0150-DATA-ATUAL.
             ACCEPT WRK-DATA    FROM DATE YYYYMMDD.
-            ACCEPT WRK-SALARIO FROM CONSOLE.
+            MOVE WRK-ANO TO WRK-DTV-ANO.
+            MOVE WRK-MES TO WRK-DTV-MES.
+            MOVE WRK-DIA TO WRK-DTV-DIA.
+            PERFORM 9600-VALIDAR-DATA.
+            IF DATA-INVALIDA
+                DISPLAY 'DATA DO SISTEMA INVALIDA: ' WRK-DATA
+            END-IF.
 
+       0200-PROCESSAR.
+            SET SALARIO-VALIDO TO TRUE.
             DISPLAY 'NOME: ' WRK-NOME(1:10).
             DISPLAY 'DATA: ' WRK-DIA ' DE ' WRK-MES ' DE ' WRK-ANO.
             MOVE WRK-SALARIO TO WRK-SALARIO-ED.
-            DISPLAY 'SALARIO: ' WRK-SALARIO-ED.
+            DISPLAY 'SALARIO BRUTO (' WRK-MOEDA '): ' WRK-SALARIO-ED.
+            PERFORM 0260-CONVERTER-MOEDA.
+            IF NOT MOEDA-BRL
+                DISPLAY 'SALARIO BRUTO (BRL EQUIVALENTE): '
+                    WRK-SALARIO-BRL-ED
+            END-IF.
+            COMPUTE WRK-SALARIO = WRK-SALARIO-BRL
+                ON SIZE ERROR
+                    DISPLAY 'SALARIO CONVERTIDO FORA DA FAIXA'
+                    MOVE 'PROGCOB01' TO EXC-PROGRAMA
+                    MOVE 'SALARIO BRL EXCEDE PIC 9(06)V99'
+                        TO EXC-MENSAGEM
+                    STRING WRK-MATRICULA   DELIMITED BY SIZE
+                           ' '              DELIMITED BY SIZE
+                           WRK-NOME(1:20)   DELIMITED BY SIZE
+                           ' '              DELIMITED BY SIZE
+                           WRK-SALARIO-BRL-ED DELIMITED BY SIZE
+                        INTO EXC-DADO
+                    END-STRING
+                    PERFORM 9700-GRAVAR-EXCECAO
+                    SET SALARIO-INVALIDO TO TRUE
+            END-COMPUTE.
+            IF SALARIO-VALIDO
+                PERFORM 0250-CALCULAR-IRRF
+                MOVE WRK-IRRF        TO WRK-IRRF-ED
+                MOVE WRK-SALARIO-LIQ TO WRK-SALARIO-LIQ-ED
+                DISPLAY 'IRRF: '           WRK-IRRF-ED
+                DISPLAY 'SALARIO LIQUIDO: ' WRK-SALARIO-LIQ-ED
+            END-IF.
+
+       0250-CALCULAR-IRRF.
+            EVALUATE TRUE
+                WHEN WRK-SALARIO <= 2000
+                    MOVE ZEROS TO WRK-IRRF
+                WHEN WRK-SALARIO <= 4000
+                    COMPUTE WRK-IRRF = WRK-SALARIO * 0,075
+                WHEN WRK-SALARIO <= 8000
+                    COMPUTE WRK-IRRF = WRK-SALARIO * 0,15
+                WHEN OTHER
+                    COMPUTE WRK-IRRF = WRK-SALARIO * 0,225
+            END-EVALUATE.
+            COMPUTE WRK-SALARIO-LIQ = WRK-SALARIO - WRK-IRRF.
+
+       0260-CONVERTER-MOEDA.
+            EVALUATE TRUE
+                WHEN MOEDA-USD
+                    COMPUTE WRK-SALARIO-BRL ROUNDED =
+                        WRK-SALARIO * WRK-TAXA-USD-BRL
+                WHEN OTHER
+                    MOVE WRK-SALARIO TO WRK-SALARIO-BRL
+            END-EVALUATE.
+            MOVE WRK-SALARIO-BRL TO WRK-SALARIO-BRL-ED.
+
+       0300-FINALIZAR.
+            ACCEPT WRK-AUD-USUARIO FROM ENVIRONMENT 'USER'.
+            MOVE 'PROGCOB01'    TO WRK-AUD-PROGRAMA.
+            MOVE 'WRK-NOME'     TO WRK-AUD-CAMPO-CHAVE.
+            MOVE WRK-NOME       TO WRK-AUD-VALOR-ENTRADA.
+            MOVE WRK-SALARIO-LIQ-ED TO WRK-AUD-VALOR-SAIDA.
+            PERFORM 9800-GRAVAR-AUDITORIA.
+            PERFORM 0350-GRAVAR-EMPREGADO.
+            MOVE 'PROGCOB01'         TO WRK-RAZ-PROGRAMA.
+            MOVE '511000'            TO WRK-RAZ-CONTA.
+            MOVE 'FOLHA DE PAGAMENTO - SALARIO LIQUIDO'
+                TO WRK-RAZ-DESCRICAO.
+            MOVE WRK-SALARIO-LIQ     TO WRK-RAZ-VALOR.
+            PERFORM 9780-POSTAR-RAZAO.
+
+       0500-PROCESSAR-BATCH.
+      * Le WRK-NOME/WRK-SALARIO de um arquivo sequencial (um por linha,
+      * mesmo layout dos campos aceitos no modo console) e processa
+      * cada registro; rejeicoes vao para o relatorio de excecao em
+      * vez de interromper o job inteiro.
+           OPEN INPUT ARQ-FUNC-TRANS.
+           PERFORM UNTIL FIM-TRANS
+               READ ARQ-FUNC-TRANS
+                   AT END
+                       SET FIM-TRANS TO TRUE
+                   NOT AT END
+                       PERFORM 0150-DATA-ATUAL
+                       MOVE TRA-MATRICULA TO WRK-MATRICULA
+                       MOVE TRA-NOME    TO WRK-NOME
+                       MOVE TRA-SALARIO TO WRK-SALARIO
+                       MOVE TRA-MOEDA   TO WRK-MOEDA
+                       IF WRK-MOEDA = SPACES
+                           MOVE 'BRL' TO WRK-MOEDA
+                       END-IF
+                       IF WRK-NOME = SPACES OR WRK-SALARIO = ZERO
+                           MOVE 'PROGCOB01' TO EXC-PROGRAMA
+                           MOVE 'NOME EM BRANCO OU SALARIO ZERADO'
+                               TO EXC-MENSAGEM
+                           MOVE REG-FUNC-TRANS TO EXC-DADO
+                           PERFORM 9700-GRAVAR-EXCECAO
+                           ADD 1 TO WRK-RUN-QTD-REJEITADOS
+                       ELSE
+                           PERFORM 0200-PROCESSAR
+                           IF SALARIO-VALIDO
+                               PERFORM 0300-FINALIZAR
+                               ADD 1           TO WRK-FOLHA-QTD
+                               ADD WRK-SALARIO TO WRK-FOLHA-TOTAL
+                               ADD 1           TO WRK-RUN-QTD-LIDOS
+                           ELSE
+                               ADD 1 TO WRK-RUN-QTD-REJEITADOS
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE ARQ-FUNC-TRANS.
+
+           MOVE WRK-FOLHA-QTD   TO FOL-QTD.
+           MOVE WRK-FOLHA-TOTAL TO FOL-TOTAL.
+      * FOLHATOT.DAT acumula um registro por batch para o fechamento
+      * mensal do PROGCOB013 - OPEN OUTPUT apagaria os totais dos
+      * batches anteriores, entao so cria o arquivo na primeira
+      * execucao (FILE STATUS '35') e daí em diante sempre acrescenta.
+           OPEN INPUT ARQ-FOLHA-TOTAL.
+           IF WRK-FS-FOLHATOT = '35'
+               OPEN OUTPUT ARQ-FOLHA-TOTAL
+               CLOSE ARQ-FOLHA-TOTAL
+           ELSE
+               CLOSE ARQ-FOLHA-TOTAL
+           END-IF.
+           OPEN EXTEND ARQ-FOLHA-TOTAL.
+           WRITE REG-FOLHA-TOTAL.
+           CLOSE ARQ-FOLHA-TOTAL.
 
+           COPY 'audpp.cpy'.
+           COPY 'excpp.cpy'.
+           COPY 'emppp.cpy'.
+           COPY 'glpp.cpy'.
+           COPY 'runpp.cpy'.
+           COPY 'datevalpp.cpy'.
 
-            STOP RUN.
        END PROGRAM PROGCOB01.
