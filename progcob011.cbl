@@ -12,32 +12,95 @@
        SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'audsel.cpy'.
+           COPY 'excsel.cpy'.
+           COPY 'calsel.cpy'.
+           COPY 'runsel.cpy'.
+
        DATA DIVISION.
 
        FILE SECTION.
+           COPY 'audfd.cpy'.
+           COPY 'excfd.cpy'.
+           COPY 'calfd.cpy'.
+           COPY 'runfd.cpy'.
 
        WORKING-STORAGE SECTION.
         01 WRK-MESES.
            02 WRK-MES PIC X(09) OCCURS 12 TIMES.
 
+        01 WRK-DIAS-SEMANA.
+           02 WRK-DIA-SEMANA PIC X(09) OCCURS 7 TIMES.
+
         01 WRK-DATA.
            02 WRK-ANO-D PIC 9(04) VALUE ZEROS.
            02 WRK-MES-D PIC 9(02) VALUE ZEROS.
            02 WRK-DIA-D PIC 9(02) VALUE ZEROS.
 
+        77 WRK-DIA-SEMANA-NUM PIC 9(01) VALUE ZEROS.
+        77 WRK-DATA-NUM       PIC 9(08) VALUE ZEROS.
+        77 WRK-DATA-INT       PIC 9(08) VALUE ZEROS.
+
+           COPY 'audws.cpy'.
+           COPY 'excws.cpy'.
+           COPY 'datechk.cpy'.
+           COPY 'calws.cpy'.
+           COPY 'runws.cpy'.
+
        PROCEDURE DIVISION.
            0001-PRINCIPAL.
+               MOVE 'PROGCOB011' TO WRK-RUN-PROGRAMA.
+               PERFORM 9770-INICIAR-RUNLOG.
+               PERFORM 0170-CARREGAR-CALENDARIO.
                PERFORM 0100-INICIALIZAR.
                PERFORM 0200-PROCESSAR.
                PERFORM 0300-FINALIZAR.
-               STOP RUN.
+               IF DATA-VALIDA
+                   MOVE 1 TO WRK-RUN-QTD-LIDOS
+               ELSE
+                   ADD 1 TO WRK-RUN-QTD-REJEITADOS
+               END-IF.
+               PERFORM 9775-GRAVAR-RUNLOG.
+               GOBACK.
            0100-INICIALIZAR.
             ACCEPT WRK-DATA    FROM DATE YYYYMMDD.
+            MOVE WRK-ANO-D TO WRK-DTV-ANO.
+            MOVE WRK-MES-D TO WRK-DTV-MES.
+            MOVE WRK-DIA-D TO WRK-DTV-DIA.
+            PERFORM 9600-VALIDAR-DATA.
            0200-PROCESSAR.
                PERFORM 0400-MONTAMES.
+               PERFORM 0450-MONTAR-DIAS-SEMANA.
+               IF DATA-VALIDA
+                   MOVE WRK-DATA TO WRK-DATA-NUM
+                   COMPUTE WRK-DATA-INT =
+                       FUNCTION INTEGER-OF-DATE(WRK-DATA-NUM)
+                   COMPUTE WRK-DIA-SEMANA-NUM =
+                       FUNCTION MOD(WRK-DATA-INT, 7) + 1
+                   PERFORM 9650-VERIFICAR-DIA-UTIL
+               END-IF.
            0300-FINALIZAR.
-            DISPLAY 'DATA: ' WRK-DIA-D 'DE ' WRK-MES(WRK-MES-D)
-            'DE ' WRK-ANO-D.
+            IF DATA-INVALIDA
+                DISPLAY 'DATA INVALIDA: ' WRK-DATA
+            ELSE
+                DISPLAY WRK-DIA-SEMANA(WRK-DIA-SEMANA-NUM) ', '
+                'DIA ' WRK-DIA-D 'DE ' WRK-MES(WRK-MES-D)
+                'DE ' WRK-ANO-D
+                IF DIA-NAO-UTIL
+                    DISPLAY 'DIA NAO UTIL - ' WRK-CAL-DESCRICAO-ACHADA
+                END-IF
+            END-IF.
+
+            ACCEPT WRK-AUD-USUARIO FROM ENVIRONMENT 'USER'.
+            MOVE 'PROGCOB011'  TO WRK-AUD-PROGRAMA.
+            MOVE 'WRK-DATA'    TO WRK-AUD-CAMPO-CHAVE.
+            MOVE WRK-MES-D     TO WRK-AUD-VALOR-ENTRADA.
+            IF DATA-VALIDA
+                MOVE WRK-MES(WRK-MES-D) TO WRK-AUD-VALOR-SAIDA
+            END-IF.
+            PERFORM 9800-GRAVAR-AUDITORIA.
 
            0400-MONTAMES.
               MOVE 'JANEIRO'   TO WRK-MES(01).
@@ -53,4 +116,19 @@
               MOVE 'NOVEMBRO'  TO WRK-MES(11).
               MOVE 'DEZEMBRO'  TO WRK-MES(12).
 
+           0450-MONTAR-DIAS-SEMANA.
+              MOVE 'DOMINGO'   TO WRK-DIA-SEMANA(1).
+              MOVE 'SEGUNDA'   TO WRK-DIA-SEMANA(2).
+              MOVE 'TERCA'     TO WRK-DIA-SEMANA(3).
+              MOVE 'QUARTA'    TO WRK-DIA-SEMANA(4).
+              MOVE 'QUINTA'    TO WRK-DIA-SEMANA(5).
+              MOVE 'SEXTA'     TO WRK-DIA-SEMANA(6).
+              MOVE 'SABADO'    TO WRK-DIA-SEMANA(7).
+
+           COPY 'audpp.cpy'.
+           COPY 'excpp.cpy'.
+           COPY 'datevalpp.cpy'.
+           COPY 'calpp.cpy'.
+           COPY 'runpp.cpy'.
+
        END PROGRAM PROGCOB011.
