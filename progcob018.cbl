@@ -0,0 +1,204 @@
+      ******************************************************************
+      * Author: Michele Camillo
+      * Date:20260808
+      * Purpose: Tela de manutencao (incluir/alterar/excluir/listar) do
+      *          master de usuarios (USUARIOS.DAT) usado por PROGCOB06
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB018.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'usrsel.cpy'.
+           COPY 'audsel.cpy'.
+           COPY 'runsel.cpy'.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'usrfd.cpy'.
+           COPY 'audfd.cpy'.
+           COPY 'runfd.cpy'.
+       WORKING-STORAGE SECTION.
+           COPY 'usrws.cpy'.
+           COPY 'audws.cpy'.
+           COPY 'runws.cpy'.
+       77 WRK-OPCAO         PIC 9(01)   VALUE ZEROS.
+       77 WRK-SAIR          PIC X(01)   VALUE 'N'.
+           88 SAIR-MANUTENCAO   VALUE 'S'.
+       77 WRK-EOF-USUARIOS  PIC X(01)   VALUE 'N'.
+           88 FIM-USUARIOS      VALUE 'S'.
+      * Campo editado usado so para gravar WRK-NIVEL com casas
+      * decimais no campo alfanumerico de auditoria, sem perder o
+      * ponto decimal implicito.
+       77 WRK-NIVEL-ED      PIC ZZZ9.99   VALUE ZEROS.
+
+       SCREEN SECTION.
+       01 TELA-USUARIO.
+           05 BLANK SCREEN.
+           05 LINE 01 COL 01 VALUE 'MANUTENCAO DE USUARIOS'.
+           05 LINE 03 COL 01 VALUE 'ID.......:'.
+           05 LINE 03 COL 12 PIC X(20) USING WRK-USUARIO.
+           05 LINE 04 COL 01 VALUE 'SENHA....:'.
+           05 LINE 04 COL 12 PIC X(10) USING WRK-SENHA.
+           05 LINE 05 COL 01 VALUE 'NIVEL....:'.
+           05 LINE 05 COL 12 PIC 9(04)V99 USING WRK-NIVEL.
+
+      * Tela de alteracao - o ID e a chave do registro e so pode ser
+      * exibido (FROM), nunca editado (USING), para que o REWRITE
+      * abaixo nunca seja aplicado contra uma chave diferente da lida.
+       01 TELA-USUARIO-ALTERAR.
+           05 BLANK SCREEN.
+           05 LINE 01 COL 01 VALUE 'MANUTENCAO DE USUARIOS'.
+           05 LINE 03 COL 01 VALUE 'ID.......:'.
+           05 LINE 03 COL 12 PIC X(20) FROM WRK-USUARIO.
+           05 LINE 04 COL 01 VALUE 'SENHA....:'.
+           05 LINE 04 COL 12 PIC X(10) USING WRK-SENHA.
+           05 LINE 05 COL 01 VALUE 'NIVEL....:'.
+           05 LINE 05 COL 12 PIC 9(04)V99 USING WRK-NIVEL.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           MOVE 'PROGCOB018' TO WRK-RUN-PROGRAMA.
+           PERFORM 9770-INICIAR-RUNLOG.
+           PERFORM UNTIL SAIR-MANUTENCAO
+               PERFORM 0100-EXIBIR-MENU
+               PERFORM 0200-EXECUTAR-OPCAO
+           END-PERFORM.
+           PERFORM 9775-GRAVAR-RUNLOG.
+           GOBACK.
+
+       0100-EXIBIR-MENU.
+           DISPLAY ' '.
+           DISPLAY '========= MANUTENCAO DE USUARIOS ========='.
+           DISPLAY '1 - INCLUIR'.
+           DISPLAY '2 - ALTERAR NIVEL/SENHA'.
+           DISPLAY '3 - EXCLUIR'.
+           DISPLAY '4 - LISTAR'.
+           DISPLAY '0 - SAIR'.
+           DISPLAY 'OPCAO:'.
+           ACCEPT WRK-OPCAO.
+
+       0200-EXECUTAR-OPCAO.
+           EVALUATE WRK-OPCAO
+               WHEN 1
+                   PERFORM 0300-INCLUIR-USUARIO
+               WHEN 2
+                   PERFORM 0400-ALTERAR-USUARIO
+               WHEN 3
+                   PERFORM 0500-EXCLUIR-USUARIO
+               WHEN 4
+                   PERFORM 0600-LISTAR-USUARIOS
+               WHEN ZERO
+                   SET SAIR-MANUTENCAO TO TRUE
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA'
+           END-EVALUATE.
+
+       0300-INCLUIR-USUARIO.
+           MOVE SPACES TO WRK-USUARIO WRK-SENHA.
+           MOVE ZEROS  TO WRK-NIVEL.
+           DISPLAY TELA-USUARIO.
+           ACCEPT TELA-USUARIO.
+           MOVE WRK-USUARIO TO USR-ID.
+           MOVE WRK-SENHA   TO USR-SENHA.
+           MOVE WRK-NIVEL   TO USR-NIVEL.
+           OPEN I-O ARQ-USUARIOS.
+           IF WRK-FS-USUARIOS = '35'
+               OPEN OUTPUT ARQ-USUARIOS
+               CLOSE ARQ-USUARIOS
+               OPEN I-O ARQ-USUARIOS
+           END-IF.
+           WRITE REG-USUARIO
+               INVALID KEY
+                   DISPLAY 'USUARIO JA EXISTE'
+                   ADD 1 TO WRK-RUN-QTD-REJEITADOS
+               NOT INVALID KEY
+                   ADD 1 TO WRK-RUN-QTD-LIDOS
+           END-WRITE.
+           CLOSE ARQ-USUARIOS.
+           MOVE 'INCLUSAO' TO WRK-AUD-CAMPO-CHAVE.
+           PERFORM 0900-GRAVAR-AUDITORIA-MANUT.
+
+       0400-ALTERAR-USUARIO.
+           DISPLAY 'ID DO USUARIO A ALTERAR:'.
+           ACCEPT WRK-USUARIO.
+           MOVE WRK-USUARIO TO USR-ID.
+           OPEN I-O ARQ-USUARIOS.
+           IF WRK-FS-USUARIOS = '35'
+               DISPLAY 'NENHUM USUARIO CADASTRADO'
+               ADD 1 TO WRK-RUN-QTD-REJEITADOS
+           ELSE
+               READ ARQ-USUARIOS
+                   INVALID KEY
+                       DISPLAY 'USUARIO NAO ENCONTRADO'
+                       ADD 1 TO WRK-RUN-QTD-REJEITADOS
+                   NOT INVALID KEY
+                       MOVE USR-SENHA TO WRK-SENHA
+                       MOVE USR-NIVEL TO WRK-NIVEL
+                       DISPLAY TELA-USUARIO-ALTERAR
+                       ACCEPT TELA-USUARIO-ALTERAR
+                       MOVE WRK-SENHA TO USR-SENHA
+                       MOVE WRK-NIVEL TO USR-NIVEL
+                       REWRITE REG-USUARIO
+                       MOVE 'ALTERACAO' TO WRK-AUD-CAMPO-CHAVE
+                       PERFORM 0900-GRAVAR-AUDITORIA-MANUT
+                       ADD 1 TO WRK-RUN-QTD-LIDOS
+               END-READ
+               CLOSE ARQ-USUARIOS
+           END-IF.
+
+       0500-EXCLUIR-USUARIO.
+           DISPLAY 'ID DO USUARIO A EXCLUIR:'.
+           ACCEPT WRK-USUARIO.
+           MOVE WRK-USUARIO TO USR-ID.
+           OPEN I-O ARQ-USUARIOS.
+           IF WRK-FS-USUARIOS = '35'
+               DISPLAY 'NENHUM USUARIO CADASTRADO'
+               ADD 1 TO WRK-RUN-QTD-REJEITADOS
+           ELSE
+               DELETE ARQ-USUARIOS RECORD
+                   INVALID KEY
+                       DISPLAY 'USUARIO NAO ENCONTRADO'
+                       ADD 1 TO WRK-RUN-QTD-REJEITADOS
+                   NOT INVALID KEY
+                       MOVE 'EXCLUSAO' TO WRK-AUD-CAMPO-CHAVE
+                       PERFORM 0900-GRAVAR-AUDITORIA-MANUT
+                       ADD 1 TO WRK-RUN-QTD-LIDOS
+               END-DELETE
+               CLOSE ARQ-USUARIOS
+           END-IF.
+
+       0600-LISTAR-USUARIOS.
+           MOVE 'N' TO WRK-EOF-USUARIOS.
+           OPEN INPUT ARQ-USUARIOS.
+           IF WRK-FS-USUARIOS = '35'
+               DISPLAY 'NENHUM USUARIO CADASTRADO'
+           ELSE
+               MOVE LOW-VALUES TO USR-ID
+               START ARQ-USUARIOS KEY IS NOT LESS THAN USR-ID
+                   INVALID KEY
+                       SET FIM-USUARIOS TO TRUE
+               END-START
+               PERFORM UNTIL FIM-USUARIOS
+                   READ ARQ-USUARIOS NEXT RECORD
+                       AT END
+                           SET FIM-USUARIOS TO TRUE
+                       NOT AT END
+                           DISPLAY USR-ID ' NIVEL: ' USR-NIVEL
+                   END-READ
+               END-PERFORM
+               CLOSE ARQ-USUARIOS
+           END-IF.
+
+       0900-GRAVAR-AUDITORIA-MANUT.
+           ACCEPT WRK-AUD-USUARIO FROM ENVIRONMENT 'USER'.
+           MOVE 'PROGCOB018'  TO WRK-AUD-PROGRAMA.
+           MOVE WRK-USUARIO   TO WRK-AUD-VALOR-ENTRADA.
+           MOVE WRK-NIVEL     TO WRK-NIVEL-ED.
+           MOVE WRK-NIVEL-ED  TO WRK-AUD-VALOR-SAIDA.
+           PERFORM 9800-GRAVAR-AUDITORIA.
+
+           COPY 'audpp.cpy'.
+           COPY 'runpp.cpy'.
+
+       END PROGRAM PROGCOB018.
