@@ -0,0 +1,164 @@
+      ******************************************************************
+      * Author:Michele Camillo
+      * Date:20260808
+      * Purpose: Relatorio de consulta consolidada - localiza um
+      *          resumo por chave em qualquer um dos masters da suite
+      *          (empregados, alunos, usuarios) sem precisar saber
+      *          qual programa e dono do arquivo
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB019.
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            COPY 'empsel.cpy'.
+            COPY 'alusel.cpy'.
+            COPY 'usrsel.cpy'.
+            COPY 'audsel.cpy'.
+            COPY 'runsel.cpy'.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'empfd.cpy'.
+           COPY 'alufd.cpy'.
+           COPY 'usrfd.cpy'.
+           COPY 'audfd.cpy'.
+           COPY 'runfd.cpy'.
+       WORKING-STORAGE SECTION.
+       77 WRK-OPCAO         PIC 9(01)   VALUE ZEROS.
+       77 WRK-SAIR          PIC X(01)   VALUE 'N'.
+           88 SAIR-CONSULTA     VALUE 'S'.
+       77 WRK-CHAVE         PIC X(20)   VALUE SPACES.
+       77 WRK-ACHOU         PIC X(01)   VALUE 'N'.
+           88 REGISTRO-ACHADO    VALUE 'S'.
+
+           COPY 'empws.cpy'.
+           COPY 'aluws.cpy'.
+           COPY 'usrws.cpy'.
+           COPY 'audws.cpy'.
+           COPY 'runws.cpy'.
+           COPY 'repws.cpy'.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           MOVE 'PROGCOB019' TO WRK-RUN-PROGRAMA.
+           PERFORM 9770-INICIAR-RUNLOG.
+           PERFORM UNTIL SAIR-CONSULTA
+               PERFORM 0100-EXIBIR-MENU
+               PERFORM 0200-EXECUTAR-OPCAO
+           END-PERFORM.
+           PERFORM 9775-GRAVAR-RUNLOG.
+           GOBACK.
+
+       0100-EXIBIR-MENU.
+           MOVE 'PROGCOB019' TO WRK-REP-PROGRAMA.
+           MOVE 'CONSULTA CONSOLIDADA POR CHAVE' TO WRK-REP-TITULO.
+           PERFORM 9760-IMPRIMIR-CABECALHO-RELATORIO.
+           DISPLAY '1 - EMPREGADO  (MATRICULA)'.
+           DISPLAY '2 - ALUNO      (MATRICULA)'.
+           DISPLAY '3 - USUARIO    (ID)'.
+           DISPLAY '0 - SAIR'.
+           DISPLAY 'OPCAO:'.
+           ACCEPT WRK-OPCAO.
+
+       0200-EXECUTAR-OPCAO.
+           EVALUATE WRK-OPCAO
+               WHEN 1
+                   PERFORM 0300-CONSULTAR-EMPREGADO
+               WHEN 2
+                   PERFORM 0400-CONSULTAR-ALUNO
+               WHEN 3
+                   PERFORM 0500-CONSULTAR-USUARIO
+               WHEN ZERO
+                   SET SAIR-CONSULTA TO TRUE
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA'
+           END-EVALUATE.
+
+       0300-CONSULTAR-EMPREGADO.
+           MOVE 'N' TO WRK-ACHOU.
+           DISPLAY 'MATRICULA DO EMPREGADO:'.
+           ACCEPT WRK-CHAVE.
+           MOVE WRK-CHAVE TO EMP-MATRICULA.
+           OPEN INPUT ARQ-EMPREGADOS.
+           IF WRK-FS-EMPREGADOS = '00'
+               READ ARQ-EMPREGADOS
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       SET REGISTRO-ACHADO TO TRUE
+                       DISPLAY EMP-MATRICULA ' ' EMP-NOME
+                           ' SALARIO LIQUIDO: ' EMP-SALARIO-LIQ
+               END-READ
+               CLOSE ARQ-EMPREGADOS
+           END-IF.
+           IF NOT REGISTRO-ACHADO
+               DISPLAY 'EMPREGADO NAO ENCONTRADO'
+           END-IF.
+           MOVE 'EMPREGADOS' TO WRK-AUD-CAMPO-CHAVE.
+           PERFORM 0900-GRAVAR-AUDITORIA-CONSULTA.
+
+       0400-CONSULTAR-ALUNO.
+           MOVE 'N' TO WRK-ACHOU.
+           DISPLAY 'MATRICULA DO ALUNO:'.
+           ACCEPT WRK-CHAVE.
+           MOVE WRK-CHAVE TO ALU-MATRICULA.
+           OPEN INPUT ARQ-ALUNOS.
+           IF WRK-FS-ALUNOS = '00'
+               READ ARQ-ALUNOS
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       SET REGISTRO-ACHADO TO TRUE
+                       DISPLAY ALU-MATRICULA ' MEDIA: ' ALU-MEDIA
+               END-READ
+               CLOSE ARQ-ALUNOS
+           END-IF.
+           IF NOT REGISTRO-ACHADO
+               DISPLAY 'ALUNO NAO ENCONTRADO'
+           END-IF.
+           MOVE 'ALUNOS' TO WRK-AUD-CAMPO-CHAVE.
+           PERFORM 0900-GRAVAR-AUDITORIA-CONSULTA.
+
+       0500-CONSULTAR-USUARIO.
+           MOVE 'N' TO WRK-ACHOU.
+           DISPLAY 'ID DO USUARIO:'.
+           ACCEPT WRK-CHAVE.
+           MOVE WRK-CHAVE TO USR-ID.
+           OPEN INPUT ARQ-USUARIOS.
+           IF WRK-FS-USUARIOS = '00'
+               READ ARQ-USUARIOS
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       SET REGISTRO-ACHADO TO TRUE
+                       DISPLAY USR-ID ' NIVEL: ' USR-NIVEL
+               END-READ
+               CLOSE ARQ-USUARIOS
+           END-IF.
+           IF NOT REGISTRO-ACHADO
+               DISPLAY 'USUARIO NAO ENCONTRADO'
+           END-IF.
+           MOVE 'USUARIOS' TO WRK-AUD-CAMPO-CHAVE.
+           PERFORM 0900-GRAVAR-AUDITORIA-CONSULTA.
+
+       0900-GRAVAR-AUDITORIA-CONSULTA.
+           IF REGISTRO-ACHADO
+               ADD 1 TO WRK-RUN-QTD-LIDOS
+           ELSE
+               ADD 1 TO WRK-RUN-QTD-REJEITADOS
+           END-IF.
+           ACCEPT WRK-AUD-USUARIO FROM ENVIRONMENT 'USER'.
+           MOVE 'PROGCOB019'  TO WRK-AUD-PROGRAMA.
+           MOVE WRK-CHAVE     TO WRK-AUD-VALOR-ENTRADA.
+           MOVE WRK-ACHOU     TO WRK-AUD-VALOR-SAIDA.
+           PERFORM 9800-GRAVAR-AUDITORIA.
+
+           COPY 'audpp.cpy'.
+           COPY 'runpp.cpy'.
+           COPY 'reppp.cpy'.
+
+       END PROGRAM PROGCOB019.
