@@ -6,32 +6,283 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGCOB010.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'audsel.cpy'.
+           COPY 'ckptsel.cpy'.
+           COPY 'vndsel.cpy'.
+           COPY 'susel.cpy'.
+           COPY 'runsel.cpy'.
        DATA DIVISION.
        FILE SECTION.
+           COPY 'audfd.cpy'.
+           COPY 'ckptfd.cpy'.
+           COPY 'vndfd.cpy'.
+           COPY 'susfd.cpy'.
+           COPY 'runfd.cpy'.
 
        WORKING-STORAGE SECTION.
            COPY 'book.cob'.
 
+       77 WRK-FS-CKPT          PIC X(02)   VALUE '00'.
+       77 WRK-FS-VENDATOT      PIC X(02)   VALUE '00'.
+      * A cada WRK-CKPT-INTERVALO vendas o total corrente e gravado em
+      * CHECKPT.DAT, para que um reinicio nao perca as vendas do dia.
+       77 WRK-CKPT-INTERVALO   PIC 9(03)   VALUE 010.
+       77 WRK-CKPT-CONTADOR    PIC 9(03)   VALUE ZEROS.
+      * Indica se 0050-RESTAURAR-CHECKPOINT encontrou um checkpoint de
+      * um dia em andamento, para que a loja/data nao sejam repedidas.
+       77 WRK-CKPT-EXISTE      PIC X(01)   VALUE 'N'.
+           88 CHECKPOINT-EXISTE VALUE 'S'.
+      * Resposta ao encerramento do dia - zera o checkpoint para que o
+      * proximo dia comece do zero em vez de acumular indefinidamente.
+       77 WRK-FECHAR-DIA       PIC X(01)   VALUE 'N'.
+           88 FECHAR-O-DIA     VALUE 'S'.
+       77 WRK-TIT-LOOP         PIC 9(02)   VALUE ZEROS.
+
+      * Acumulado por titulo para o detalhamento do resumo diario -
+      * cada titulo distinto vendido no dia ganha uma entrada.
+       01 WRK-TAB-TITULOS.
+           02 WRK-TIT-ENTRADA OCCURS 50 TIMES INDEXED BY WRK-TIT-IDX.
+               03 WRK-TIT-NOME      PIC X(30)    VALUE SPACES.
+               03 WRK-TIT-QTD       PIC 9(06)    VALUE ZEROS.
+               03 WRK-TIT-VENDAS    PIC 9(10)V99 VALUE ZEROS.
+       77 WRK-TIT-QTD-USADA    PIC 9(02)   VALUE ZEROS.
+       77 WRK-TIT-ACHOU        PIC X(01)   VALUE 'N'.
+           88 TIT-ACHOU        VALUE 'S'.
+
+      * Conferencia de caixa - o total apurado no fechamento e
+      * confrontado com o total informado pelo caixa/maquininha.
+       77 WRK-TOTAL-CAIXA      PIC 9(10)V99 VALUE ZEROS.
+       77 WRK-DIFERENCA-CAIXA  PIC S9(10)V99 VALUE ZEROS.
+
+      * Campos editados usados so para gravar valores com casas
+      * decimais nos campos alfanumericos de auditoria/suspense, sem
+      * perder o ponto decimal implicito.
+       77 WRK-TOTAL-CAIXA-ED   PIC Z(09)9.99 VALUE ZEROS.
+       77 WRK-TOTAL-ED         PIC Z(09)9.99 VALUE ZEROS.
+
+      * Identificacao da loja e data do movimento, para que os totais
+      * de execucoes diferentes possam ser consolidados por loja/dia.
+       77 WRK-LOJA             PIC 9(04)   VALUE ZEROS.
+       77 WRK-DATA-MOVIMENTO   PIC 9(08)   VALUE ZEROS.
+
+           COPY 'susws.cpy'.
+           COPY 'audws.cpy'.
+           COPY 'runws.cpy'.
+           COPY 'repws.cpy'.
+
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
+           MOVE 'PROGCOB010' TO WRK-RUN-PROGRAMA.
+           PERFORM 9770-INICIAR-RUNLOG.
+           PERFORM 0050-RESTAURAR-CHECKPOINT.
+           PERFORM 0060-CAPTURAR-IDENTIFICACAO.
            PERFORM 0100-INICIALIZAR.
 
            PERFORM 0200-PROCESSAR UNTIL WRK-VENDAS = 0.
 
            PERFORM 0300-FINALIZAR.
+           MOVE WRK-QTD TO WRK-RUN-QTD-LIDOS.
+           PERFORM 9775-GRAVAR-RUNLOG.
+
+           GOBACK.
 
-           STOP RUN.
+       0050-RESTAURAR-CHECKPOINT.
+           OPEN INPUT ARQ-CHECKPOINT.
+           IF WRK-FS-CKPT = '00'
+               READ ARQ-CHECKPOINT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-QTD   TO WRK-QTD
+                       MOVE CKPT-TOTAL TO WRK-TOTAL
+                       MOVE CKPT-LOJA  TO WRK-LOJA
+                       MOVE CKPT-DATA  TO WRK-DATA-MOVIMENTO
+                       MOVE CKPT-TIT-QTD-USADA TO WRK-TIT-QTD-USADA
+                       PERFORM VARYING WRK-TIT-LOOP FROM 1 BY 1
+                               UNTIL WRK-TIT-LOOP > 50
+                           MOVE CKPT-TIT-NOME(WRK-TIT-LOOP)
+                               TO WRK-TIT-NOME(WRK-TIT-LOOP)
+                           MOVE CKPT-TIT-QTD(WRK-TIT-LOOP)
+                               TO WRK-TIT-QTD(WRK-TIT-LOOP)
+                           MOVE CKPT-TIT-VENDAS(WRK-TIT-LOOP)
+                               TO WRK-TIT-VENDAS(WRK-TIT-LOOP)
+                       END-PERFORM
+                       SET CHECKPOINT-EXISTE TO TRUE
+                       DISPLAY 'CHECKPOINT RESTAURADO: ' WRK-QTD
+                           ' VENDAS, TOTAL ' WRK-TOTAL
+               END-READ
+               CLOSE ARQ-CHECKPOINT
+           END-IF.
+
+       0060-CAPTURAR-IDENTIFICACAO.
+           IF CHECKPOINT-EXISTE
+               DISPLAY 'LOJA/DATA RESTAURADAS DO CHECKPOINT: '
+                   WRK-LOJA ' / ' WRK-DATA-MOVIMENTO
+           ELSE
+               DISPLAY 'CODIGO DA LOJA:'
+               ACCEPT WRK-LOJA
+               DISPLAY 'DATA DO MOVIMENTO (AAAAMMDD, BRANCO = HOJE):'
+               ACCEPT WRK-DATA-MOVIMENTO
+               IF WRK-DATA-MOVIMENTO = ZEROS
+                   ACCEPT WRK-DATA-MOVIMENTO FROM DATE YYYYMMDD
+               END-IF
+           END-IF.
 
        0100-INICIALIZAR.
-             ACCEPT WRK-VENDAS.
+             MOVE ZEROS  TO WRK-VENDAS.
+             DISPLAY 'TITULO (EM BRANCO ENCERRA O DIA):'.
+             ACCEPT WRK-TITULO.
+             IF WRK-TITULO NOT = SPACES
+                 DISPLAY 'ISBN:'
+                 ACCEPT WRK-ISBN
+                 DISPLAY 'PRECO UNITARIO:'
+                 ACCEPT WRK-PRECO-UNIT
+                 DISPLAY 'QUANTIDADE:'
+                 ACCEPT WRK-QUANTIDADE
+                 COMPUTE WRK-VENDAS = WRK-PRECO-UNIT * WRK-QUANTIDADE
+             END-IF.
 
        0200-PROCESSAR.
                ADD 1 TO WRK-QTD.
+               ADD 1 TO WRK-CKPT-CONTADOR.
                ADD WRK-VENDAS TO WRK-TOTAL.
+               PERFORM 0220-ACUMULAR-TITULO.
+               IF WRK-CKPT-CONTADOR >= WRK-CKPT-INTERVALO
+                   PERFORM 0250-GRAVAR-CHECKPOINT
+                   MOVE ZEROS TO WRK-CKPT-CONTADOR
+               END-IF.
                PERFORM 0100-INICIALIZAR.
 
+       0220-ACUMULAR-TITULO.
+           MOVE 'N' TO WRK-TIT-ACHOU.
+           IF WRK-TIT-QTD-USADA > 0
+               SET WRK-TIT-IDX TO 1
+               SEARCH WRK-TIT-ENTRADA
+                   AT END
+                       CONTINUE
+                   WHEN WRK-TIT-NOME(WRK-TIT-IDX) = WRK-TITULO
+                       SET TIT-ACHOU TO TRUE
+               END-SEARCH
+           END-IF.
+
+           IF TIT-ACHOU
+               ADD WRK-QUANTIDADE TO WRK-TIT-QTD(WRK-TIT-IDX)
+               ADD WRK-VENDAS     TO WRK-TIT-VENDAS(WRK-TIT-IDX)
+           ELSE
+               IF WRK-TIT-QTD-USADA < 50
+                   ADD 1 TO WRK-TIT-QTD-USADA
+                   MOVE WRK-TITULO
+                       TO WRK-TIT-NOME(WRK-TIT-QTD-USADA)
+                   MOVE WRK-QUANTIDADE
+                       TO WRK-TIT-QTD(WRK-TIT-QTD-USADA)
+                   MOVE WRK-VENDAS
+                       TO WRK-TIT-VENDAS(WRK-TIT-QTD-USADA)
+               END-IF
+           END-IF.
+
+       0270-EXIBIR-TITULOS.
+           DISPLAY '--- VENDAS POR TITULO ---'.
+           PERFORM VARYING WRK-TIT-IDX FROM 1 BY 1
+                                  UNTIL WRK-TIT-IDX > WRK-TIT-QTD-USADA
+               DISPLAY WRK-TIT-NOME(WRK-TIT-IDX) ' QTD: '
+                   WRK-TIT-QTD(WRK-TIT-IDX) ' VENDAS: '
+                   WRK-TIT-VENDAS(WRK-TIT-IDX)
+           END-PERFORM.
+
+       0250-GRAVAR-CHECKPOINT.
+               MOVE WRK-QTD           TO CKPT-QTD.
+               MOVE WRK-TOTAL         TO CKPT-TOTAL.
+               MOVE WRK-LOJA          TO CKPT-LOJA.
+               MOVE WRK-DATA-MOVIMENTO TO CKPT-DATA.
+               MOVE WRK-TIT-QTD-USADA TO CKPT-TIT-QTD-USADA.
+               PERFORM VARYING WRK-TIT-LOOP FROM 1 BY 1
+                       UNTIL WRK-TIT-LOOP > 50
+                   MOVE WRK-TIT-NOME(WRK-TIT-LOOP)
+                       TO CKPT-TIT-NOME(WRK-TIT-LOOP)
+                   MOVE WRK-TIT-QTD(WRK-TIT-LOOP)
+                       TO CKPT-TIT-QTD(WRK-TIT-LOOP)
+                   MOVE WRK-TIT-VENDAS(WRK-TIT-LOOP)
+                       TO CKPT-TIT-VENDAS(WRK-TIT-LOOP)
+               END-PERFORM.
+               OPEN OUTPUT ARQ-CHECKPOINT.
+               WRITE REG-CHECKPOINT.
+               CLOSE ARQ-CHECKPOINT.
+
+       0295-ZERAR-CHECKPOINT.
+      * Encerramento do dia - o checkpoint fica vazio para que o
+      * proximo 0050-RESTAURAR-CHECKPOINT nao encontre nada a
+      * restaurar e o dia seguinte comece do zero. O total do dia
+      * fechado e preservado a parte, em VENDATOT.DAT (um registro
+      * por dia encerrado), para o fechamento mensal do PROGCOB013
+      * consumir - CHECKPT.DAT em si nao acumula, so guarda o dia
+      * em andamento.
+               MOVE WRK-QTD   TO VND-QTD.
+               MOVE WRK-TOTAL TO VND-TOTAL.
+               OPEN INPUT ARQ-VENDA-TOTAL.
+               IF WRK-FS-VENDATOT = '35'
+                   OPEN OUTPUT ARQ-VENDA-TOTAL
+                   CLOSE ARQ-VENDA-TOTAL
+               ELSE
+                   CLOSE ARQ-VENDA-TOTAL
+               END-IF.
+               OPEN EXTEND ARQ-VENDA-TOTAL.
+               WRITE REG-VENDA-TOTAL.
+               CLOSE ARQ-VENDA-TOTAL.
+
+               OPEN OUTPUT ARQ-CHECKPOINT.
+               CLOSE ARQ-CHECKPOINT.
+
+       0290-CONFERIR-CAIXA.
+           DISPLAY 'TOTAL APURADO NO CAIXA (0 = NAO CONFERIR):'.
+           ACCEPT WRK-TOTAL-CAIXA.
+           IF WRK-TOTAL-CAIXA NOT = ZEROS
+               COMPUTE WRK-DIFERENCA-CAIXA = WRK-TOTAL-CAIXA - WRK-TOTAL
+               IF WRK-DIFERENCA-CAIXA NOT = ZEROS
+                   DISPLAY 'DIVERGENCIA DE CAIXA: ' WRK-DIFERENCA-CAIXA
+                   MOVE 'PROGCOB010'       TO WRK-SUS-PROGRAMA
+                   MOVE 'WRK-TOTAL-CAIXA'  TO WRK-SUS-CAMPO
+                   MOVE WRK-TOTAL-CAIXA    TO WRK-TOTAL-CAIXA-ED
+                   MOVE WRK-TOTAL-CAIXA-ED TO WRK-SUS-VALOR
+                   MOVE 'DIVERGENCIA ENTRE TOTAL DO SISTEMA E CAIXA'
+                       TO WRK-SUS-MOTIVO
+                   PERFORM 9750-GRAVAR-SUSPENSE
+               ELSE
+                   DISPLAY 'CAIXA CONFERE COM O TOTAL APURADO'
+               END-IF
+           END-IF.
+
        0300-FINALIZAR.
+               MOVE 'PROGCOB010' TO WRK-REP-PROGRAMA.
+               MOVE 'RESUMO DIARIO DE VENDAS' TO WRK-REP-TITULO.
+               PERFORM 9760-IMPRIMIR-CABECALHO-RELATORIO.
+               DISPLAY 'LOJA: ' WRK-LOJA ' DATA: ' WRK-DATA-MOVIMENTO.
                DISPLAY 'TOTAL: ' WRK-TOTAL.
                DISPLAY 'TOTAL: ' WRK-QTD.
+               PERFORM 0270-EXIBIR-TITULOS.
+               PERFORM 0290-CONFERIR-CAIXA.
+
+               DISPLAY 'ENCERRAR O DIA E ZERAR O CHECKPOINT? (S/N):'.
+               ACCEPT WRK-FECHAR-DIA.
+               IF FECHAR-O-DIA
+                   PERFORM 0295-ZERAR-CHECKPOINT
+               ELSE
+                   PERFORM 0250-GRAVAR-CHECKPOINT
+               END-IF.
+
+               ACCEPT WRK-AUD-USUARIO FROM ENVIRONMENT 'USER'.
+               MOVE 'PROGCOB010'  TO WRK-AUD-PROGRAMA.
+               MOVE 'WRK-QTD'     TO WRK-AUD-CAMPO-CHAVE.
+               MOVE WRK-QTD       TO WRK-AUD-VALOR-ENTRADA.
+               MOVE WRK-TOTAL     TO WRK-TOTAL-ED.
+               MOVE WRK-TOTAL-ED  TO WRK-AUD-VALOR-SAIDA.
+               PERFORM 9800-GRAVAR-AUDITORIA.
+
+           COPY 'audpp.cpy'.
+           COPY 'suspp.cpy'.
+           COPY 'runpp.cpy'.
+           COPY 'reppp.cpy'.
 
        END PROGRAM PROGCOB010.
