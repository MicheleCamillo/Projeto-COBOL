@@ -10,28 +10,109 @@
         CONFIGURATION SECTION.
            SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            COPY 'audsel.cpy'.
+            COPY 'susel.cpy'.
+            COPY 'espsel.cpy'.
+            COPY 'runsel.cpy'.
        DATA DIVISION.
        FILE SECTION.
+           COPY 'audfd.cpy'.
+           COPY 'susfd.cpy'.
+           COPY 'espfd.cpy'.
+           COPY 'runfd.cpy'.
        WORKING-STORAGE SECTION.
        77 WRK-LARGURA         PIC 9(03)V99    VALUE ZEROS.
        77 WRK-COMPRIMENTO     PIC 9(03)V99    VALUE ZEROS.
+       77 WRK-ALTURA          PIC 9(03)V99    VALUE ZEROS.
        77 WRK-AREA            PIC 9(03)V99    VALUE ZEROS.
+       77 WRK-VOLUME          PIC 9(05)V999   VALUE ZEROS.
+
+      * Unidade de medida das dimensoes informadas; resultados sao
+      * sempre convertidos e exibidos em metros (0150-CONVERTER-UNIDADE)
+      * para que AREA/VOLUME nunca fiquem ambiguos entre sites.
+       77 WRK-UNIDADE         PIC X(01)       VALUE 'M'.
+           88 UNIDADE-METROS  VALUE 'M'.
+           88 UNIDADE-PES     VALUE 'P'.
+
+      * Campos editados usados so para gravar valores com casas
+      * decimais nos campos alfanumericos de auditoria/suspense, sem
+      * perder o ponto decimal implicito.
+       77 WRK-LARGURA-ED      PIC ZZ9,99      VALUE ZEROS.
+       77 WRK-AREA-ED         PIC ZZ9,99      VALUE ZEROS.
+
+           COPY 'audws.cpy'.
+           COPY 'susws.cpy'.
+           COPY 'msgws.cpy'.
+           COPY 'espws.cpy'.
+
+           COPY 'runws.cpy'.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+           MOVE 'PROGCOB07' TO WRK-RUN-PROGRAMA.
+           PERFORM 9770-INICIAR-RUNLOG.
+           PERFORM 0400-MONTAR-MENSAGENS.
+           DISPLAY 'IMOVEL/DEPOSITO:'
+           ACCEPT WRK-ESP-IDENTIFICADOR.
+           DISPLAY 'UNIDADE (M-METROS / P-PES):'
+           ACCEPT WRK-UNIDADE.
            DISPLAY 'LARGURA:'
            ACCEPT WRK-LARGURA.
            DISPLAY 'COMPRIMENTO:'
            ACCEPT WRK-COMPRIMENTO.
+           DISPLAY 'ALTURA:'
+           ACCEPT WRK-ALTURA.
+           PERFORM 0150-CONVERTER-UNIDADE.
 
 
            IF WRK-LARGURA > 0 AND WRK-COMPRIMENTO > 0
                COMPUTE WRK-AREA = (WRK-LARGURA * WRK-COMPRIMENTO)
-               DISPLAY 'AREA: ' WRK-AREA
+               DISPLAY 'AREA (M2): ' WRK-AREA
+               IF WRK-ALTURA > 0
+                   COMPUTE WRK-VOLUME =
+                       WRK-LARGURA * WRK-COMPRIMENTO * WRK-ALTURA
+                   DISPLAY 'VOLUME (M3): ' WRK-VOLUME
+               END-IF
+               PERFORM 0390-GRAVAR-ESPACO
+               MOVE 1 TO WRK-RUN-QTD-LIDOS
            ELSE
-               DISPLAY 'FALTA INFORMAR VALOR'
+               MOVE 1003 TO WRK-MSG-COD-PROCURA
+               PERFORM 9900-EXIBIR-MENSAGEM
+               MOVE 'PROGCOB07'        TO WRK-SUS-PROGRAMA
+               MOVE 'WRK-LARGURA/COMP' TO WRK-SUS-CAMPO
+               MOVE WRK-LARGURA        TO WRK-LARGURA-ED
+               MOVE WRK-LARGURA-ED     TO WRK-SUS-VALOR
+               MOVE 'FALTA INFORMAR VALOR' TO WRK-SUS-MOTIVO
+               PERFORM 9750-GRAVAR-SUSPENSE
+               ADD 1 TO WRK-RUN-QTD-REJEITADOS
            END-IF
 
-            STOP RUN.
+            ACCEPT WRK-AUD-USUARIO FROM ENVIRONMENT 'USER'.
+            MOVE 'PROGCOB07'    TO WRK-AUD-PROGRAMA.
+            MOVE 'WRK-AREA'     TO WRK-AUD-CAMPO-CHAVE.
+            MOVE WRK-LARGURA    TO WRK-LARGURA-ED.
+            MOVE WRK-LARGURA-ED TO WRK-AUD-VALOR-ENTRADA.
+            MOVE WRK-AREA       TO WRK-AREA-ED.
+            MOVE WRK-AREA-ED    TO WRK-AUD-VALOR-SAIDA.
+            PERFORM 9800-GRAVAR-AUDITORIA.
+            PERFORM 9775-GRAVAR-RUNLOG.
+
+            GOBACK.
+
+       0150-CONVERTER-UNIDADE.
+           IF UNIDADE-PES
+               COMPUTE WRK-LARGURA     = WRK-LARGURA * 0,3048
+               COMPUTE WRK-COMPRIMENTO = WRK-COMPRIMENTO * 0,3048
+               COMPUTE WRK-ALTURA      = WRK-ALTURA * 0,3048
+           END-IF.
+
+           COPY 'audpp.cpy'.
+           COPY 'suspp.cpy'.
+           COPY 'msgpp.cpy'.
+           COPY 'esppp.cpy'.
+           COPY 'runpp.cpy'.
+
        END PROGRAM PROGCOB07.
