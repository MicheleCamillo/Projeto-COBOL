@@ -6,37 +6,136 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGCOB04.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'audsel.cpy'.
+           COPY 'excsel.cpy'.
+           COPY 'alusel.cpy'.
+           COPY 'ncfsel.cpy'.
+           COPY 'runsel.cpy'.
+           SELECT ARQ-NOTAS-TRANS ASSIGN TO 'NOTASTRAN.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+           COPY 'audfd.cpy'.
+           COPY 'excfd.cpy'.
+           COPY 'alufd.cpy'.
+           COPY 'ncffd.cpy'.
+           COPY 'runfd.cpy'.
+
+       FD  ARQ-NOTAS-TRANS.
+       01  REG-NOTAS-TRANS.
+           05 TRA-MATRICULA    PIC X(06).
+           05 TRA-NOTA1        PIC 9(02).
+           05 TRA-NOTA2        PIC 9(02).
+           05 TRA-NOTA3        PIC 9(02).
+
        WORKING-STORAGE SECTION.
        77 WRK-NOTA1 PIC 9(02) VALUE ZEROS.
        77 WRK-NOTA2 PIC 9(02) VALUE ZEROS.
+      * WRK-NOTA3 e a prova final; conta em dobro no calculo da media.
+       77 WRK-NOTA3 PIC 9(02) VALUE ZEROS.
        77 WRK-MEDIA PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-EOF-TRANS   PIC X(01) VALUE 'N'.
+           88 FIM-TRANS   VALUE 'S'.
+      * Campo editado usado so para gravar WRK-MEDIA com casa decimal
+      * no campo alfanumerico de auditoria, sem perder o ponto
+      * decimal implicito.
+       77 WRK-MEDIA-ED PIC Z9.9 VALUE ZEROS.
+           COPY 'audws.cpy'.
+           COPY 'excws.cpy'.
+           COPY 'msgws.cpy'.
+           COPY 'aluws.cpy'.
+           COPY 'ncfws.cpy'.
+           COPY 'runws.cpy'.
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
-               PERFORM 0100-INICIALIZAR.
-               IF WRK-NOTA1 > 0 AND WRK-NOTA2 > 2
+               MOVE 'PROGCOB04' TO WRK-RUN-PROGRAMA.
+               PERFORM 9770-INICIAR-RUNLOG.
+               PERFORM 0400-MONTAR-MENSAGENS.
+               PERFORM 0180-LER-CFG-NOTAS.
+               DISPLAY 'MODO (C-CONSOLE / B-BATCH): '.
+               ACCEPT WRK-MODO.
+               IF MODO-BATCH
+                   PERFORM 0500-PROCESSAR-BATCH
+               ELSE
+                   PERFORM 0100-INICIALIZAR
                    PERFORM 0200-PROCESSAR
+                   PERFORM 0300-FINALIZAR
+                   MOVE 1 TO WRK-RUN-QTD-LIDOS
                END-IF.
-               PERFORM 0300-FINALIZAR.
-            STOP RUN.
+               PERFORM 9775-GRAVAR-RUNLOG.
+            GOBACK.
 
        0100-INICIALIZAR.
+           DISPLAY 'MATRICULA:'.
+           ACCEPT WRK-MATRICULA-ALU FROM CONSOLE.
            ACCEPT WRK-NOTA1.
            ACCEPT WRK-NOTA2.
+           ACCEPT WRK-NOTA3.
        0200-PROCESSAR.
-           COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
+           COMPUTE WRK-MEDIA =
+               (WRK-NOTA1 + WRK-NOTA2 + (WRK-NOTA3 * 2)) / 4.
 
-           EVALUATE WRK-MEDIA
-               WHEN 6 THRU 10
-               DISPLAY 'APROVADO'
-               WHEN 2 THRU 5
-                    DISPLAY 'RECUPERACAO'
+           EVALUATE TRUE
+               WHEN WRK-MEDIA >= WRK-NOTA-CORTE-APROV
+                   MOVE 1006 TO WRK-MSG-COD-PROCURA
+               WHEN WRK-MEDIA >= WRK-NOTA-CORTE-RECUP
+                   MOVE 1005 TO WRK-MSG-COD-PROCURA
                WHEN OTHER
-                   DISPLAY 'REPROVADO'
+                   MOVE 1004 TO WRK-MSG-COD-PROCURA
            END-EVALUATE.
+           PERFORM 9900-EXIBIR-MENSAGEM.
 
        0300-FINALIZAR.
             DISPLAY 'MEDIA ' WRK-MEDIA.
 
+            ACCEPT WRK-AUD-USUARIO FROM ENVIRONMENT 'USER'.
+            MOVE 'PROGCOB04'   TO WRK-AUD-PROGRAMA.
+            MOVE 'WRK-MEDIA'   TO WRK-AUD-CAMPO-CHAVE.
+            MOVE WRK-NOTA1     TO WRK-AUD-VALOR-ENTRADA.
+            MOVE WRK-MEDIA     TO WRK-MEDIA-ED.
+            MOVE WRK-MEDIA-ED  TO WRK-AUD-VALOR-SAIDA.
+            PERFORM 9800-GRAVAR-AUDITORIA.
+            PERFORM 0350-GRAVAR-ALUNO.
+
+       0500-PROCESSAR-BATCH.
+      * Le WRK-NOTA1/WRK-NOTA2 de um arquivo sequencial e classifica
+      * cada aluno; notas fora da faixa 0-10 vao para o relatorio de
+      * excecao em vez de derrubar o job inteiro.
+           OPEN INPUT ARQ-NOTAS-TRANS.
+           PERFORM UNTIL FIM-TRANS
+               READ ARQ-NOTAS-TRANS
+                   AT END
+                       SET FIM-TRANS TO TRUE
+                   NOT AT END
+                       MOVE TRA-MATRICULA TO WRK-MATRICULA-ALU
+                       MOVE TRA-NOTA1 TO WRK-NOTA1
+                       MOVE TRA-NOTA2 TO WRK-NOTA2
+                       MOVE TRA-NOTA3 TO WRK-NOTA3
+                       IF WRK-NOTA1 > 10 OR WRK-NOTA2 > 10
+                           OR WRK-NOTA3 > 10
+                           MOVE 'PROGCOB04' TO EXC-PROGRAMA
+                           MOVE 'NOTA FORA DA FAIXA 0-10'
+                               TO EXC-MENSAGEM
+                           MOVE REG-NOTAS-TRANS TO EXC-DADO
+                           PERFORM 9700-GRAVAR-EXCECAO
+                           ADD 1 TO WRK-RUN-QTD-REJEITADOS
+                       ELSE
+                           PERFORM 0200-PROCESSAR
+                           PERFORM 0300-FINALIZAR
+                           ADD 1 TO WRK-RUN-QTD-LIDOS
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE ARQ-NOTAS-TRANS.
+
+           COPY 'audpp.cpy'.
+           COPY 'excpp.cpy'.
+           COPY 'msgpp.cpy'.
+           COPY 'alupp.cpy'.
+           COPY 'ncfpp.cpy'.
+           COPY 'runpp.cpy'.
+
        END PROGRAM PROGCOB04.
