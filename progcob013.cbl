@@ -0,0 +1,158 @@
+      ******************************************************************
+      * Author:Michele Camillo
+      * Date:20260808
+      * Purpose: Fechamento mensal consolidado (folha, vendas e frete)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB013.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'audsel.cpy'.
+           COPY 'vndsel.cpy'.
+           COPY 'folsel.cpy'.
+           COPY 'fresel.cpy'.
+           COPY 'runsel.cpy'.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+           COPY 'audfd.cpy'.
+           COPY 'vndfd.cpy'.
+           COPY 'folfd.cpy'.
+           COPY 'frefd.cpy'.
+           COPY 'runfd.cpy'.
+
+       WORKING-STORAGE SECTION.
+       77 WRK-FS-VENDATOT   PIC X(02)   VALUE '00'.
+       77 WRK-FS-FOLHATOT   PIC X(02)   VALUE '00'.
+       77 WRK-FS-FRETOT     PIC X(02)   VALUE '00'.
+       77 WRK-EOF-TOTAIS    PIC X(01)   VALUE 'N'.
+           88 FIM-TOTAIS    VALUE 'S'.
+       77 WRK-SOMA-QTD      PIC 9(06)   VALUE ZEROS.
+       77 WRK-SOMA-TOTAL    PIC 9(10)V99 VALUE ZEROS.
+
+      * Campos editados usados so para gravar valores com casas
+      * decimais no campo alfanumerico de auditoria, sem perder o
+      * ponto decimal implicito.
+       77 WRK-FOL-TOTAL-ED  PIC Z(09)9,99 VALUE ZEROS.
+       77 WRK-VND-TOTAL-ED  PIC Z(09)9,99 VALUE ZEROS.
+
+           COPY 'audws.cpy'.
+           COPY 'runws.cpy'.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           MOVE 'PROGCOB013' TO WRK-RUN-PROGRAMA.
+           PERFORM 9770-INICIAR-RUNLOG.
+           PERFORM 0100-LER-TOTAIS.
+           PERFORM 0200-EMITIR-RELATORIO.
+           PERFORM 0300-FINALIZAR.
+           MOVE 1 TO WRK-RUN-QTD-LIDOS.
+           PERFORM 9775-GRAVAR-RUNLOG.
+           GOBACK.
+
+       0100-LER-TOTAIS.
+      * Cada arquivo de totais so existe depois que o respectivo
+      * programa roda em modo batch pelo menos uma vez; se ainda nao
+      * existir o fechamento simplesmente reporta zero para aquela
+      * frente em vez de abortar o job inteiro.
+      * VENDATOT.DAT recebe um registro por dia encerrado no PROGCOB010
+      * (0295-ZERAR-CHECKPOINT), entao o fechamento mensal soma todos
+      * os dias do periodo em vez de ler apenas o mais recente.
+      * CHECKPT.DAT nao serve para isso - e apenas o dia em andamento,
+      * sobrescrito a cada gravacao e zerado ao fechar o dia.
+           MOVE ZEROS TO VND-QTD VND-TOTAL.
+           MOVE ZEROS TO WRK-SOMA-QTD WRK-SOMA-TOTAL.
+           MOVE 'N' TO WRK-EOF-TOTAIS.
+           OPEN INPUT ARQ-VENDA-TOTAL.
+           IF WRK-FS-VENDATOT = '00'
+               PERFORM UNTIL FIM-TOTAIS
+                   READ ARQ-VENDA-TOTAL
+                       AT END
+                           SET FIM-TOTAIS TO TRUE
+                       NOT AT END
+                           ADD VND-QTD   TO WRK-SOMA-QTD
+                           ADD VND-TOTAL TO WRK-SOMA-TOTAL
+                   END-READ
+               END-PERFORM
+               CLOSE ARQ-VENDA-TOTAL
+               MOVE WRK-SOMA-QTD   TO VND-QTD
+               MOVE WRK-SOMA-TOTAL TO VND-TOTAL
+           END-IF.
+
+      * FOLHATOT.DAT e FRETETOT.DAT recebem um registro por execucao
+      * em modo batch do PROGCOB01/PROGCOB05 (OPEN EXTEND), entao o
+      * fechamento mensal soma todos os registros do periodo em vez
+      * de ler apenas o primeiro.
+           MOVE ZEROS TO FOL-QTD FOL-TOTAL.
+           MOVE ZEROS TO WRK-SOMA-QTD WRK-SOMA-TOTAL.
+           MOVE 'N' TO WRK-EOF-TOTAIS.
+           OPEN INPUT ARQ-FOLHA-TOTAL.
+           IF WRK-FS-FOLHATOT = '00'
+               PERFORM UNTIL FIM-TOTAIS
+                   READ ARQ-FOLHA-TOTAL
+                       AT END
+                           SET FIM-TOTAIS TO TRUE
+                       NOT AT END
+                           ADD FOL-QTD   TO WRK-SOMA-QTD
+                           ADD FOL-TOTAL TO WRK-SOMA-TOTAL
+                   END-READ
+               END-PERFORM
+               CLOSE ARQ-FOLHA-TOTAL
+               MOVE WRK-SOMA-QTD   TO FOL-QTD
+               MOVE WRK-SOMA-TOTAL TO FOL-TOTAL
+           END-IF.
+
+           MOVE ZEROS TO FRE-QTD FRE-TOTAL.
+           MOVE ZEROS TO WRK-SOMA-QTD WRK-SOMA-TOTAL.
+           MOVE 'N' TO WRK-EOF-TOTAIS.
+           OPEN INPUT ARQ-FRETE-TOTAL.
+           IF WRK-FS-FRETOT = '00'
+               PERFORM UNTIL FIM-TOTAIS
+                   READ ARQ-FRETE-TOTAL
+                       AT END
+                           SET FIM-TOTAIS TO TRUE
+                       NOT AT END
+                           ADD FRE-QTD   TO WRK-SOMA-QTD
+                           ADD FRE-TOTAL TO WRK-SOMA-TOTAL
+                   END-READ
+               END-PERFORM
+               CLOSE ARQ-FRETE-TOTAL
+               MOVE WRK-SOMA-QTD   TO FRE-QTD
+               MOVE WRK-SOMA-TOTAL TO FRE-TOTAL
+           END-IF.
+
+       0200-EMITIR-RELATORIO.
+           DISPLAY '================ FECHAMENTO MENSAL ============='.
+           DISPLAY 'FOLHA DE PAGAMENTO'.
+           DISPLAY '  FUNCIONARIOS PROCESSADOS: ' FOL-QTD.
+           DISPLAY '  CUSTO TOTAL DA FOLHA....: ' FOL-TOTAL.
+           DISPLAY 'VENDA DE LIVROS'.
+           DISPLAY '  VENDAS DO PERIODO.......: ' VND-QTD.
+           DISPLAY '  RECEITA TOTAL...........: ' VND-TOTAL.
+           DISPLAY 'FRETE'.
+           DISPLAY '  COTACOES ATENDIDAS......: ' FRE-QTD.
+           DISPLAY '  VALOR TOTAL FATURADO....: ' FRE-TOTAL.
+           DISPLAY '=================================================='.
+
+       0300-FINALIZAR.
+           ACCEPT WRK-AUD-USUARIO FROM ENVIRONMENT 'USER'.
+           MOVE 'PROGCOB013'  TO WRK-AUD-PROGRAMA.
+           MOVE 'FECHAMENTO'  TO WRK-AUD-CAMPO-CHAVE.
+           MOVE FOL-TOTAL     TO WRK-FOL-TOTAL-ED.
+           MOVE WRK-FOL-TOTAL-ED TO WRK-AUD-VALOR-ENTRADA.
+           MOVE VND-TOTAL     TO WRK-VND-TOTAL-ED.
+           MOVE WRK-VND-TOTAL-ED TO WRK-AUD-VALOR-SAIDA.
+           PERFORM 9800-GRAVAR-AUDITORIA.
+
+           COPY 'audpp.cpy'.
+           COPY 'runpp.cpy'.
+
+       END PROGRAM PROGCOB013.
