@@ -12,9 +12,20 @@
        SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'audsel.cpy'.
+           COPY 'excsel.cpy'.
+           COPY 'calsel.cpy'.
+           COPY 'runsel.cpy'.
+
        DATA DIVISION.
 
        FILE SECTION.
+           COPY 'audfd.cpy'.
+           COPY 'excfd.cpy'.
+           COPY 'calfd.cpy'.
+           COPY 'runfd.cpy'.
 
        WORKING-STORAGE SECTION.
         01 WRK-MESES-EXTENSO.
@@ -34,22 +45,97 @@
         01 WRK-MESES REDEFINES WRK-MESES-EXTENSO.
            02 WRK-MES PIC X(03) OCCURS 12 TIMES.
 
+        01 WRK-MESES-EXTENSO-EN.
+           02 FILLER PIC X(03) VALUE 'JAN'.
+           02 FILLER PIC X(03) VALUE 'FEB'.
+           02 FILLER PIC X(03) VALUE 'MAR'.
+           02 FILLER PIC X(03) VALUE 'APR'.
+           02 FILLER PIC X(03) VALUE 'MAY'.
+           02 FILLER PIC X(03) VALUE 'JUN'.
+           02 FILLER PIC X(03) VALUE 'JUL'.
+           02 FILLER PIC X(03) VALUE 'AUG'.
+           02 FILLER PIC X(03) VALUE 'SEP'.
+           02 FILLER PIC X(03) VALUE 'OCT'.
+           02 FILLER PIC X(03) VALUE 'NOV'.
+           02 FILLER PIC X(03) VALUE 'DEC'.
+
+        01 WRK-MESES-EN REDEFINES WRK-MESES-EXTENSO-EN.
+           02 WRK-MES-EN PIC X(03) OCCURS 12 TIMES.
+
+      * Flag de locale - seleciona qual tabela de meses e usada na
+      * exibicao, sem duplicar a logica de formatacao da data.
+       77 WRK-IDIOMA           PIC X(01)   VALUE 'P'.
+           88 IDIOMA-PORTUGUES VALUE 'P'.
+           88 IDIOMA-INGLES    VALUE 'E'.
+       77 WRK-MES-EXIBIR       PIC X(03)   VALUE SPACES.
+
         01 WRK-DATA.
            02 WRK-ANO-D PIC 9(04) VALUE ZEROS.
            02 WRK-MES-D PIC 9(02) VALUE ZEROS.
            02 WRK-DIA-D PIC 9(02) VALUE ZEROS.
 
+           COPY 'audws.cpy'.
+           COPY 'excws.cpy'.
+           COPY 'datechk.cpy'.
+           COPY 'calws.cpy'.
+           COPY 'runws.cpy'.
+
        PROCEDURE DIVISION.
            0001-PRINCIPAL.
+               MOVE 'PROGCOB012' TO WRK-RUN-PROGRAMA.
+               PERFORM 9770-INICIAR-RUNLOG.
+               PERFORM 0170-CARREGAR-CALENDARIO.
                PERFORM 0100-INICIALIZAR.
                PERFORM 0200-PROCESSAR.
                PERFORM 0300-FINALIZAR.
-               STOP RUN.
+               IF DATA-VALIDA
+                   MOVE 1 TO WRK-RUN-QTD-LIDOS
+               ELSE
+                   ADD 1 TO WRK-RUN-QTD-REJEITADOS
+               END-IF.
+               PERFORM 9775-GRAVAR-RUNLOG.
+               GOBACK.
            0100-INICIALIZAR.
+            DISPLAY 'IDIOMA (P-PORTUGUES / E-INGLES):'.
+            ACCEPT WRK-IDIOMA.
             ACCEPT WRK-DATA    FROM DATE YYYYMMDD.
+            MOVE WRK-ANO-D TO WRK-DTV-ANO.
+            MOVE WRK-MES-D TO WRK-DTV-MES.
+            MOVE WRK-DIA-D TO WRK-DTV-DIA.
+            PERFORM 9600-VALIDAR-DATA.
+            IF DATA-VALIDA
+                PERFORM 9650-VERIFICAR-DIA-UTIL
+            END-IF.
            0200-PROCESSAR.
            0300-FINALIZAR.
-            DISPLAY 'DATA: ' WRK-DIA-D 'DE ' WRK-MES(WRK-MES-D)
-            'DE ' WRK-ANO-D.
+            IF DATA-INVALIDA
+                DISPLAY 'DATA INVALIDA: ' WRK-DATA
+            ELSE
+                IF IDIOMA-INGLES
+                    MOVE WRK-MES-EN(WRK-MES-D) TO WRK-MES-EXIBIR
+                ELSE
+                    MOVE WRK-MES(WRK-MES-D)    TO WRK-MES-EXIBIR
+                END-IF
+                DISPLAY 'DATA: ' WRK-DIA-D 'DE ' WRK-MES-EXIBIR
+                'DE ' WRK-ANO-D
+                IF DIA-NAO-UTIL
+                    DISPLAY 'DIA NAO UTIL - ' WRK-CAL-DESCRICAO-ACHADA
+                END-IF
+            END-IF.
+
+            ACCEPT WRK-AUD-USUARIO FROM ENVIRONMENT 'USER'.
+            MOVE 'PROGCOB012' TO WRK-AUD-PROGRAMA.
+            MOVE 'WRK-DATA'   TO WRK-AUD-CAMPO-CHAVE.
+            MOVE WRK-MES-D    TO WRK-AUD-VALOR-ENTRADA.
+            IF DATA-VALIDA
+                MOVE WRK-MES-EXIBIR TO WRK-AUD-VALOR-SAIDA
+            END-IF.
+            PERFORM 9800-GRAVAR-AUDITORIA.
+
+           COPY 'audpp.cpy'.
+           COPY 'excpp.cpy'.
+           COPY 'datevalpp.cpy'.
+           COPY 'calpp.cpy'.
+           COPY 'runpp.cpy'.
 
        END PROGRAM PROGCOB012.
