@@ -0,0 +1,101 @@
+      ******************************************************************
+      * Author: Michele Camillo
+      * Date:20260808
+      * Purpose: Perform Varying - Tabela de preco com desconto por
+      *          quantidade (variante de PROGCOB09 para precificacao)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB016.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'audsel.cpy'.
+           COPY 'runsel.cpy'.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'audfd.cpy'.
+           COPY 'runfd.cpy'.
+       WORKING-STORAGE SECTION.
+       77 WRK-PRECO-UNIT       PIC 9(06)V99    VALUE ZEROS.
+       77 WRK-QTD              PIC 9(03)       VALUE 1.
+       77 WRK-PERC-DESCONTO    PIC 9(02)       VALUE ZEROS.
+       77 WRK-PRECO-COM-DESC   PIC 9(06)V99    VALUE ZEROS.
+       77 WRK-TOTAL            PIC 9(08)V99    VALUE ZEROS.
+
+      * Campos editados usados so para gravar valores com casas
+      * decimais no campo alfanumerico de auditoria, sem perder o
+      * ponto decimal implicito.
+       77 WRK-PRECO-UNIT-ED    PIC Z(05)9.99   VALUE ZEROS.
+       77 WRK-TOTAL-ED         PIC Z(07)9.99   VALUE ZEROS.
+
+      * Faixas de desconto por quantidade (10/25/50/100 unidades) - a
+      * partir de cada quantidade minima aplica-se o percentual
+      * correspondente; a ultima faixa cuja minima nao ultrapasse a
+      * quantidade informada e a que vale.
+       01 WRK-TAB-DESCONTO-VALUES.
+           02 FILLER PIC 9(03)V9(02) VALUE 010.00.
+           02 FILLER PIC 9(03)V9(02) VALUE 025.10.
+           02 FILLER PIC 9(03)V9(02) VALUE 050.20.
+           02 FILLER PIC 9(03)V9(02) VALUE 100.30.
+       01 WRK-TAB-DESCONTO REDEFINES WRK-TAB-DESCONTO-VALUES.
+           02 WRK-DESC-ENTRADA OCCURS 4 TIMES INDEXED BY WRK-DESC-IDX.
+               03 WRK-DESC-QTD-MIN  PIC 9(03).
+               03 WRK-DESC-PERC     PIC 9(02).
+           COPY 'audws.cpy'.
+           COPY 'runws.cpy'.
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           MOVE 'PROGCOB016' TO WRK-RUN-PROGRAMA.
+           PERFORM 9770-INICIAR-RUNLOG.
+           PERFORM 0100-INICIALIZAR.
+           IF WRK-PRECO-UNIT > 0
+               PERFORM 0200-PROCESSAR
+               MOVE 10 TO WRK-RUN-QTD-LIDOS
+           ELSE
+               ADD 1 TO WRK-RUN-QTD-REJEITADOS
+           END-IF
+           PERFORM 0300-FINALIZAR.
+           PERFORM 9775-GRAVAR-RUNLOG.
+
+           GOBACK.
+
+       0100-INICIALIZAR.
+             ACCEPT WRK-PRECO-UNIT.
+       0200-PROCESSAR.
+
+                 PERFORM VARYING WRK-QTD FROM 1 BY 1
+                                        UNTIL WRK-QTD > 100
+               PERFORM 0210-CALCULAR-DESCONTO
+               COMPUTE WRK-TOTAL = WRK-PRECO-COM-DESC * WRK-QTD
+               DISPLAY WRK-QTD ' X ' WRK-PRECO-UNIT ' (DESC '
+                   WRK-PERC-DESCONTO '%) = ' WRK-TOTAL
+
+           END-PERFORM.
+
+       0210-CALCULAR-DESCONTO.
+           MOVE 0 TO WRK-PERC-DESCONTO.
+           PERFORM VARYING WRK-DESC-IDX FROM 1 BY 1
+                                  UNTIL WRK-DESC-IDX > 4
+               IF WRK-QTD >= WRK-DESC-QTD-MIN(WRK-DESC-IDX)
+                   MOVE WRK-DESC-PERC(WRK-DESC-IDX) TO WRK-PERC-DESCONTO
+               END-IF
+           END-PERFORM.
+           COMPUTE WRK-PRECO-COM-DESC =
+               WRK-PRECO-UNIT -
+               (WRK-PRECO-UNIT * WRK-PERC-DESCONTO / 100).
+
+       0300-FINALIZAR.
+            ACCEPT WRK-AUD-USUARIO FROM ENVIRONMENT 'USER'.
+            MOVE 'PROGCOB016'    TO WRK-AUD-PROGRAMA.
+            MOVE 'WRK-PRECO'     TO WRK-AUD-CAMPO-CHAVE.
+            MOVE WRK-PRECO-UNIT  TO WRK-PRECO-UNIT-ED.
+            MOVE WRK-PRECO-UNIT-ED TO WRK-AUD-VALOR-ENTRADA.
+            MOVE WRK-TOTAL       TO WRK-TOTAL-ED.
+            MOVE WRK-TOTAL-ED    TO WRK-AUD-VALOR-SAIDA.
+            PERFORM 9800-GRAVAR-AUDITORIA.
+
+           COPY 'audpp.cpy'.
+           COPY 'runpp.cpy'.
+
+       END PROGRAM PROGCOB016.
