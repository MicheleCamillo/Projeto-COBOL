@@ -10,30 +10,88 @@
         CONFIGURATION SECTION.
            SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            COPY 'audsel.cpy'.
+            COPY 'usrsel.cpy'.
+            COPY 'susel.cpy'.
+            COPY 'seglogsel.cpy'.
+            COPY 'runsel.cpy'.
        DATA DIVISION.
        FILE SECTION.
+           COPY 'audfd.cpy'.
+           COPY 'usrfd.cpy'.
+           COPY 'susfd.cpy'.
+           COPY 'seglogfd.cpy'.
+           COPY 'runfd.cpy'.
        WORKING-STORAGE SECTION.
-       77 WRK-USUARIO   PIC X(20)       VALUE SPACES.
-       77 WRK-NIVEL     PIC 9(04)V99    VALUE ZEROS.
-           88 ADM      VALUE 01.
-           88 USER     VALUE 02.
+           COPY 'audws.cpy'.
+           COPY 'usrws.cpy'.
+           COPY 'susws.cpy'.
+           COPY 'msgws.cpy'.
+           COPY 'seglogws.cpy'.
+           COPY 'runws.cpy'.
+      * Campo editado usado so para gravar WRK-NIVEL com casas
+      * decimais nos campos alfanumericos de auditoria/suspense, sem
+      * perder o ponto decimal implicito.
+       77 WRK-NIVEL-ED      PIC ZZZ9,99     VALUE ZEROS.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-           DISPLAY 'USUARIO:'
-           ACCEPT WRK-USUARIO.
-           DISPLAY 'NIVEL:'
-           ACCEPT WRK-NIVEL.
+           MOVE 'PROGCOB06' TO WRK-RUN-PROGRAMA.
+           PERFORM 9770-INICIAR-RUNLOG.
+           PERFORM 0400-MONTAR-MENSAGENS.
+           PERFORM 0150-SIGNON-USUARIO.
 
-           IF ADM
-               DISPLAY 'NIVEL - ADMINISTRADOR'
+           IF LOGIN-VALIDO
+               MOVE 1 TO WRK-RUN-QTD-LIDOS
+               EVALUATE TRUE
+                   WHEN ADM
+                       DISPLAY 'NIVEL - ADMINISTRADOR'
+                   WHEN SUPERVISOR
+                       DISPLAY 'NIVEL - SUPERVISOR'
+                   WHEN USER
+                       DISPLAY 'NIVEL-USUARIO'
+                   WHEN OTHER
+                       MOVE 1002 TO WRK-MSG-COD-PROCURA
+                       PERFORM 9900-EXIBIR-MENSAGEM
+                       MOVE 'PROGCOB06'  TO WRK-SUS-PROGRAMA
+                       MOVE 'WRK-NIVEL'  TO WRK-SUS-CAMPO
+                       MOVE WRK-NIVEL    TO WRK-NIVEL-ED
+                       MOVE WRK-NIVEL-ED TO WRK-SUS-VALOR
+                       MOVE 'USUARIO NAO AUTORIZADO' TO WRK-SUS-MOTIVO
+                       PERFORM 9750-GRAVAR-SUSPENSE
+                       MOVE 'PROGCOB06'  TO WRK-SEG-PROGRAMA
+                       MOVE WRK-USUARIO  TO WRK-SEG-USUARIO
+                       MOVE 'NIVEL NAO AUTORIZADO' TO WRK-SEG-MOTIVO
+                       PERFORM 9770-GRAVAR-SEGURANCA
+               END-EVALUATE
            ELSE
-               IF USER
-                   DISPLAY 'NIVEL-USUARIO'
-               ELSE
-                   DISPLAY 'USUARIO NAO AUTORIZADO'
-               END-IF
+               ADD 1 TO WRK-RUN-QTD-REJEITADOS
+               MOVE 1007 TO WRK-MSG-COD-PROCURA
+               PERFORM 9900-EXIBIR-MENSAGEM
+               MOVE 'PROGCOB06'  TO WRK-SEG-PROGRAMA
+               MOVE WRK-USUARIO  TO WRK-SEG-USUARIO
+               MOVE 'USUARIO OU SENHA INVALIDOS' TO WRK-SEG-MOTIVO
+               PERFORM 9770-GRAVAR-SEGURANCA
            END-IF.
 
-            STOP RUN.
+            MOVE WRK-USUARIO    TO WRK-AUD-USUARIO.
+            MOVE 'PROGCOB06'    TO WRK-AUD-PROGRAMA.
+            MOVE 'WRK-NIVEL'    TO WRK-AUD-CAMPO-CHAVE.
+            MOVE WRK-LOGIN-OK   TO WRK-AUD-VALOR-ENTRADA.
+            MOVE WRK-NIVEL      TO WRK-NIVEL-ED.
+            MOVE WRK-NIVEL-ED   TO WRK-AUD-VALOR-SAIDA.
+            PERFORM 9800-GRAVAR-AUDITORIA.
+            PERFORM 9775-GRAVAR-RUNLOG.
+
+            GOBACK.
+
+           COPY 'audpp.cpy'.
+           COPY 'usrpp.cpy'.
+           COPY 'suspp.cpy'.
+           COPY 'msgpp.cpy'.
+           COPY 'seglogpp.cpy'.
+           COPY 'runpp.cpy'.
+
        END PROGRAM PROGCOB06.
