@@ -6,30 +6,135 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGCOB03.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'audsel.cpy'.
+           COPY 'excsel.cpy'.
+           COPY 'alusel.cpy'.
+           COPY 'ncfsel.cpy'.
+           COPY 'runsel.cpy'.
+           SELECT ARQ-NOTAS-TRANS ASSIGN TO 'NOTASTRAN.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+           COPY 'audfd.cpy'.
+           COPY 'excfd.cpy'.
+           COPY 'alufd.cpy'.
+           COPY 'ncffd.cpy'.
+           COPY 'runfd.cpy'.
+
+       FD  ARQ-NOTAS-TRANS.
+       01  REG-NOTAS-TRANS.
+           05 TRA-MATRICULA    PIC X(06).
+           05 TRA-NOTA1        PIC 9(02).
+           05 TRA-NOTA2        PIC 9(02).
+           05 TRA-NOTA3        PIC 9(02).
+
        WORKING-STORAGE SECTION.
        77 WRK-NOTA1 PIC 9(02) VALUE ZEROS.
        77 WRK-NOTA2 PIC 9(02) VALUE ZEROS.
+      * WRK-NOTA3 e a prova final; conta em dobro no calculo da media.
+       77 WRK-NOTA3 PIC 9(02) VALUE ZEROS.
        77 WRK-MEDIA PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-EOF-TRANS   PIC X(01) VALUE 'N'.
+           88 FIM-TRANS   VALUE 'S'.
+      * Campo editado usado so para gravar WRK-MEDIA com casa decimal
+      * no campo alfanumerico de auditoria, sem perder o ponto
+      * decimal implicito.
+       77 WRK-MEDIA-ED PIC Z9.9 VALUE ZEROS.
+           COPY 'audws.cpy'.
+           COPY 'excws.cpy'.
+           COPY 'msgws.cpy'.
+           COPY 'aluws.cpy'.
+           COPY 'ncfws.cpy'.
+           COPY 'runws.cpy'.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           MOVE 'PROGCOB03' TO WRK-RUN-PROGRAMA.
+           PERFORM 9770-INICIAR-RUNLOG.
+           PERFORM 0400-MONTAR-MENSAGENS.
+           PERFORM 0180-LER-CFG-NOTAS.
+           DISPLAY 'MODO (C-CONSOLE / B-BATCH): '.
+           ACCEPT WRK-MODO.
+           IF MODO-BATCH
+               PERFORM 0500-PROCESSAR-BATCH
+           ELSE
+               DISPLAY 'MATRICULA:'
+               ACCEPT WRK-MATRICULA-ALU FROM CONSOLE
+               ACCEPT WRK-NOTA1
+               ACCEPT WRK-NOTA2
+               ACCEPT WRK-NOTA3
+               PERFORM 0200-PROCESSAR
+               PERFORM 0300-FINALIZAR
+               MOVE 1 TO WRK-RUN-QTD-LIDOS
+           END-IF.
+           PERFORM 9775-GRAVAR-RUNLOG.
+           GOBACK.
 
-           ACCEPT WRK-NOTA1.
-           ACCEPT WRK-NOTA2.
-           COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
+       0200-PROCESSAR.
+           COMPUTE WRK-MEDIA =
+               (WRK-NOTA1 + WRK-NOTA2 + (WRK-NOTA3 * 2)) / 4.
 
-           IF WRK-MEDIA >= 6
-               DISPLAY 'APROVADO'
+           IF WRK-MEDIA >= WRK-NOTA-CORTE-APROV
+               MOVE 1006 TO WRK-MSG-COD-PROCURA
            ELSE
-               IF WRK-MEDIA >=2
-                    DISPLAY 'RECUPERACAO'
+               IF WRK-MEDIA >= WRK-NOTA-CORTE-RECUP
+                    MOVE 1005 TO WRK-MSG-COD-PROCURA
                ELSE
-                   DISPLAY 'REPROVADO'
+                   MOVE 1004 TO WRK-MSG-COD-PROCURA
                END-IF
            END-IF.
+           PERFORM 9900-EXIBIR-MENSAGEM.
 
             DISPLAY 'MEDIA ' WRK-MEDIA.
 
-            STOP RUN.
+       0300-FINALIZAR.
+            ACCEPT WRK-AUD-USUARIO FROM ENVIRONMENT 'USER'.
+            MOVE 'PROGCOB03'   TO WRK-AUD-PROGRAMA.
+            MOVE 'WRK-MEDIA'   TO WRK-AUD-CAMPO-CHAVE.
+            MOVE WRK-NOTA1     TO WRK-AUD-VALOR-ENTRADA.
+            MOVE WRK-MEDIA     TO WRK-MEDIA-ED.
+            MOVE WRK-MEDIA-ED  TO WRK-AUD-VALOR-SAIDA.
+            PERFORM 9800-GRAVAR-AUDITORIA.
+            PERFORM 0350-GRAVAR-ALUNO.
+
+       0500-PROCESSAR-BATCH.
+      * Le WRK-NOTA1/WRK-NOTA2 de um arquivo sequencial e processa cada
+      * par de notas; notas fora da faixa 0-10 vao para o relatorio de
+      * excecao em vez de derrubar o job inteiro.
+           OPEN INPUT ARQ-NOTAS-TRANS.
+           PERFORM UNTIL FIM-TRANS
+               READ ARQ-NOTAS-TRANS
+                   AT END
+                       SET FIM-TRANS TO TRUE
+                   NOT AT END
+                       MOVE TRA-MATRICULA TO WRK-MATRICULA-ALU
+                       MOVE TRA-NOTA1 TO WRK-NOTA1
+                       MOVE TRA-NOTA2 TO WRK-NOTA2
+                       MOVE TRA-NOTA3 TO WRK-NOTA3
+                       IF WRK-NOTA1 > 10 OR WRK-NOTA2 > 10
+                           OR WRK-NOTA3 > 10
+                           MOVE 'PROGCOB03' TO EXC-PROGRAMA
+                           MOVE 'NOTA FORA DA FAIXA 0-10'
+                               TO EXC-MENSAGEM
+                           MOVE REG-NOTAS-TRANS TO EXC-DADO
+                           PERFORM 9700-GRAVAR-EXCECAO
+                           ADD 1 TO WRK-RUN-QTD-REJEITADOS
+                       ELSE
+                           PERFORM 0200-PROCESSAR
+                           PERFORM 0300-FINALIZAR
+                           ADD 1 TO WRK-RUN-QTD-LIDOS
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE ARQ-NOTAS-TRANS.
+
+           COPY 'audpp.cpy'.
+           COPY 'excpp.cpy'.
+           COPY 'msgpp.cpy'.
+           COPY 'alupp.cpy'.
+           COPY 'ncfpp.cpy'.
+           COPY 'runpp.cpy'.
+
        END PROGRAM PROGCOB03.
