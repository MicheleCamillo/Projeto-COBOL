@@ -0,0 +1,145 @@
+      ******************************************************************
+      * Author:Michele Camillo
+      * Date:20260808
+      * Purpose: Relatorio - Folha de pagamento (registro de folha)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB014.
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            COPY 'audsel.cpy'.
+            COPY 'empsel.cpy'.
+            COPY 'runsel.cpy'.
+            SELECT ARQ-FOLHA-CSV ASSIGN TO 'FOLHAREG.CSV'
+                ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'audfd.cpy'.
+           COPY 'empfd.cpy'.
+           COPY 'runfd.cpy'.
+
+       FD  ARQ-FOLHA-CSV.
+       01  REG-FOLHA-CSV       PIC X(100).
+       WORKING-STORAGE SECTION.
+       77 WRK-EOF-EMP          PIC X(01)       VALUE 'N'.
+           88 FIM-EMP          VALUE 'S'.
+       77 WRK-QTD-EMPREGADOS   PIC 9(06)       VALUE ZEROS.
+       77 WRK-TOTAL-BRUTO      PIC 9(10)V99    VALUE ZEROS.
+       77 WRK-TOTAL-LIQUIDO    PIC 9(10)V99    VALUE ZEROS.
+       77 WRK-SALARIO-ED       PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-SALARIO-LIQ-ED   PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-YTD-BRUTO-ED     PIC $Z.ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-YTD-LIQ-ED       PIC $Z.ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-TOTAL-BRUTO-ED   PIC $Z.ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-TOTAL-LIQ-ED     PIC $Z.ZZZ.ZZ9,99 VALUE ZEROS.
+
+      * CSV alternativo ao registro impresso, para usuarios de negocio
+      * que precisam montar suas proprias tabelas dinamicas; usa ';'
+      * como separador porque DECIMAL-POINT IS COMMA faz a virgula ser
+      * o separador decimal dos valores monetarios.
+       77 WRK-GERAR-CSV        PIC X(01)   VALUE 'N'.
+           88 GERAR-CSV        VALUE 'S'.
+
+           COPY 'audws.cpy'.
+           COPY 'empws.cpy'.
+           COPY 'runws.cpy'.
+           COPY 'repws.cpy'.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           MOVE 'PROGCOB014' TO WRK-RUN-PROGRAMA.
+           PERFORM 9770-INICIAR-RUNLOG.
+           DISPLAY 'GERAR ARQUIVO CSV (S/N):'.
+           ACCEPT WRK-GERAR-CSV.
+           PERFORM 0100-EMITIR-CABECALHO.
+           PERFORM 0200-EMITIR-REGISTROS.
+           PERFORM 0300-FINALIZAR.
+           MOVE WRK-QTD-EMPREGADOS TO WRK-RUN-QTD-LIDOS.
+           PERFORM 9775-GRAVAR-RUNLOG.
+           GOBACK.
+
+       0100-EMITIR-CABECALHO.
+           MOVE 'PROGCOB014' TO WRK-REP-PROGRAMA.
+           MOVE 'FOLHA DE PAGAMENTO - REGISTRO' TO WRK-REP-TITULO.
+           PERFORM 9760-IMPRIMIR-CABECALHO-RELATORIO.
+           DISPLAY 'MATRICULA  NOME  BRUTO  LIQUIDO  YTD-BRUTO  YTD-LIQ'.
+
+       0200-EMITIR-REGISTROS.
+           IF GERAR-CSV
+               OPEN OUTPUT ARQ-FOLHA-CSV
+               MOVE 'MATRICULA;NOME;BRUTO;LIQUIDO;YTD_BRUTO;YTD_LIQUIDO'
+                   TO REG-FOLHA-CSV
+               WRITE REG-FOLHA-CSV
+           END-IF.
+
+           OPEN INPUT ARQ-EMPREGADOS.
+           IF WRK-FS-EMPREGADOS = '00'
+               PERFORM UNTIL FIM-EMP
+                   READ ARQ-EMPREGADOS NEXT RECORD
+                       AT END
+                           SET FIM-EMP TO TRUE
+                       NOT AT END
+                           MOVE EMP-SALARIO     TO WRK-SALARIO-ED
+                           MOVE EMP-SALARIO-LIQ TO WRK-SALARIO-LIQ-ED
+                           MOVE EMP-YTD-BRUTO   TO WRK-YTD-BRUTO-ED
+                           MOVE EMP-YTD-LIQUIDO TO WRK-YTD-LIQ-ED
+                           DISPLAY EMP-MATRICULA ' ' EMP-NOME ' '
+                               WRK-SALARIO-ED ' ' WRK-SALARIO-LIQ-ED
+                               ' ' WRK-YTD-BRUTO-ED ' ' WRK-YTD-LIQ-ED
+                           IF GERAR-CSV
+                               PERFORM 0220-GRAVAR-LINHA-CSV
+                           END-IF
+                           ADD 1                TO WRK-QTD-EMPREGADOS
+                           ADD EMP-SALARIO      TO WRK-TOTAL-BRUTO
+                           ADD EMP-SALARIO-LIQ  TO WRK-TOTAL-LIQUIDO
+                   END-READ
+               END-PERFORM
+               CLOSE ARQ-EMPREGADOS
+           END-IF.
+
+           IF GERAR-CSV
+               CLOSE ARQ-FOLHA-CSV
+           END-IF.
+
+           MOVE WRK-TOTAL-BRUTO   TO WRK-TOTAL-BRUTO-ED.
+           MOVE WRK-TOTAL-LIQUIDO TO WRK-TOTAL-LIQ-ED.
+           DISPLAY '-------------------------------------'.
+           DISPLAY 'TOTAL DE EMPREGADOS: ' WRK-QTD-EMPREGADOS.
+           DISPLAY 'TOTAL BRUTO:   ' WRK-TOTAL-BRUTO-ED.
+           DISPLAY 'TOTAL LIQUIDO: ' WRK-TOTAL-LIQ-ED.
+
+       0220-GRAVAR-LINHA-CSV.
+           STRING
+               FUNCTION TRIM(EMP-MATRICULA) DELIMITED BY SIZE
+               ';' DELIMITED BY SIZE
+               FUNCTION TRIM(EMP-NOME) DELIMITED BY SIZE
+               ';' DELIMITED BY SIZE
+               FUNCTION TRIM(WRK-SALARIO-ED) DELIMITED BY SIZE
+               ';' DELIMITED BY SIZE
+               FUNCTION TRIM(WRK-SALARIO-LIQ-ED) DELIMITED BY SIZE
+               ';' DELIMITED BY SIZE
+               FUNCTION TRIM(WRK-YTD-BRUTO-ED) DELIMITED BY SIZE
+               ';' DELIMITED BY SIZE
+               FUNCTION TRIM(WRK-YTD-LIQ-ED) DELIMITED BY SIZE
+               INTO REG-FOLHA-CSV
+           END-STRING.
+           WRITE REG-FOLHA-CSV.
+
+       0300-FINALIZAR.
+            ACCEPT WRK-AUD-USUARIO FROM ENVIRONMENT 'USER'.
+            MOVE 'PROGCOB014'      TO WRK-AUD-PROGRAMA.
+            MOVE 'FOLHA-REGISTRO'  TO WRK-AUD-CAMPO-CHAVE.
+            MOVE WRK-QTD-EMPREGADOS TO WRK-AUD-VALOR-ENTRADA.
+            MOVE WRK-TOTAL-LIQ-ED  TO WRK-AUD-VALOR-SAIDA.
+            PERFORM 9800-GRAVAR-AUDITORIA.
+
+           COPY 'audpp.cpy'.
+           COPY 'runpp.cpy'.
+           COPY 'reppp.cpy'.
+
+       END PROGRAM PROGCOB014.
