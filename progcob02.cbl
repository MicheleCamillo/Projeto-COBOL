@@ -6,34 +6,121 @@
       ******************************************************************
          IDENTIFICATION DIVISION.
          PROGRAM-ID. PROGCOB02.
+         ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+           COPY 'audsel.cpy'.
+           COPY 'excsel.cpy'.
+           COPY 'runsel.cpy'.
+           SELECT ARQ-CALC-TRANS ASSIGN TO 'CALCTRAN.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
          DATA DIVISION.
          FILE SECTION.
+           COPY 'audfd.cpy'.
+           COPY 'excfd.cpy'.
+           COPY 'runfd.cpy'.
+
+         FD  ARQ-CALC-TRANS.
+         01  REG-CALC-TRANS.
+             05 TRA-NUM1         PIC 9(02).
+             05 TRA-NUM2         PIC 9(02).
+
          WORKING-STORAGE SECTION.
            77 WRK-NUM1        PIC 9(02)       VALUE ZEROS.
            77 WRK-NUM2        PIC 9(02)       VALUE ZEROS.
            77 WRK-RESUL       PIC S9(03)       VALUE ZEROS.
            77 WRK-RESTO       PIC 9(03)       VALUE ZEROS.
+           77 WRK-EOF-TRANS   PIC X(01)       VALUE 'N'.
+               88 FIM-TRANS   VALUE 'S'.
+           77 WRK-TOTAL-SOMA  PIC S9(07)       VALUE ZEROS.
+           77 WRK-TOTAL-SUB   PIC S9(07)       VALUE ZEROS.
+           77 WRK-TOTAL-DIV   PIC S9(07)       VALUE ZEROS.
+           77 WRK-TOTAL-MULT  PIC S9(07)       VALUE ZEROS.
+           77 WRK-TOTAL-MEDIA PIC S9(07)       VALUE ZEROS.
+           COPY 'audws.cpy'.
+           COPY 'excws.cpy'.
+           COPY 'runws.cpy'.
          PROCEDURE DIVISION.
          MAIN-PROCEDURE.
-           ACCEPT WRK-NUM1 FROM CONSOLE.
-           ACCEPT WRK-NUM2 FROM CONSOLE.
+           MOVE 'PROGCOB02' TO WRK-RUN-PROGRAMA.
+           PERFORM 9770-INICIAR-RUNLOG.
+           DISPLAY 'MODO (C-CONSOLE / B-BATCH): '.
+           ACCEPT WRK-MODO.
+           IF MODO-BATCH
+               PERFORM 0500-PROCESSAR-BATCH
+           ELSE
+               ACCEPT WRK-NUM1 FROM CONSOLE
+               ACCEPT WRK-NUM2 FROM CONSOLE
+               PERFORM 0200-PROCESSAR
+               PERFORM 0300-FINALIZAR
+               MOVE 1 TO WRK-RUN-QTD-LIDOS
+           END-IF.
+           PERFORM 9775-GRAVAR-RUNLOG.
+           GOBACK.
 
+         0200-PROCESSAR.
            ADD WRK-NUM1 WRK-NUM2 TO WRK-RESUL.
            DISPLAY 'SOMA = ' WRK-RESUL.
+           ADD WRK-RESUL TO WRK-TOTAL-SOMA.
 
            SUBTRACT WRK-NUM1 FROM WRK-NUM2 GIVING WRK-RESUL.
            DISPLAY 'SUBTRACAO = ' WRK-RESUL.
+           ADD WRK-RESUL TO WRK-TOTAL-SUB.
 
-           DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL
-           REMAINDER WRK-RESTO.
-           DISPLAY 'DIVISAO = ' WRK-RESUL.
-           DISPLAY 'RESTO = ' WRK-RESTO.
+           IF WRK-NUM2 = ZERO
+               DISPLAY 'DIVISAO = NAO E POSSIVEL DIVIDIR POR ZERO'
+           ELSE
+               DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL
+                   REMAINDER WRK-RESTO
+               DISPLAY 'DIVISAO = ' WRK-RESUL
+               DISPLAY 'RESTO = ' WRK-RESTO
+               ADD WRK-RESUL TO WRK-TOTAL-DIV
+           END-IF.
 
            MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL.
            DISPLAY 'MULTIPLICACAO = ' WRK-RESUL.
+           ADD WRK-RESUL TO WRK-TOTAL-MULT.
 
       *Expressao
            COMPUTE WRK-RESUL = (WRK-NUM1 + WRK-NUM2) / 2.
            DISPLAY 'MEDIA = ' WRK-RESUL.
-           STOP RUN.
+           ADD WRK-RESUL TO WRK-TOTAL-MEDIA.
+
+         0300-FINALIZAR.
+           ACCEPT WRK-AUD-USUARIO FROM ENVIRONMENT 'USER'.
+           MOVE 'PROGCOB02'  TO WRK-AUD-PROGRAMA.
+           MOVE 'WRK-NUM1/2' TO WRK-AUD-CAMPO-CHAVE.
+           MOVE WRK-NUM1     TO WRK-AUD-VALOR-ENTRADA.
+           MOVE WRK-RESUL    TO WRK-AUD-VALOR-SAIDA.
+           PERFORM 9800-GRAVAR-AUDITORIA.
+
+         0500-PROCESSAR-BATCH.
+      * Le pares NUM1/NUM2 de um arquivo sequencial e roda as cinco
+      * operacoes de 0200-PROCESSAR contra cada linha, uma por uma.
+           OPEN INPUT ARQ-CALC-TRANS.
+           PERFORM UNTIL FIM-TRANS
+               READ ARQ-CALC-TRANS
+                   AT END
+                       SET FIM-TRANS TO TRUE
+                   NOT AT END
+                       MOVE TRA-NUM1 TO WRK-NUM1
+                       MOVE TRA-NUM2 TO WRK-NUM2
+                       PERFORM 0200-PROCESSAR
+                       PERFORM 0300-FINALIZAR
+                       ADD 1 TO WRK-RUN-QTD-LIDOS
+               END-READ
+           END-PERFORM.
+           CLOSE ARQ-CALC-TRANS.
+
+           DISPLAY '--- TOTAIS GERAIS DO LOTE ---'.
+           DISPLAY 'TOTAL SOMA          = ' WRK-TOTAL-SOMA.
+           DISPLAY 'TOTAL SUBTRACAO     = ' WRK-TOTAL-SUB.
+           DISPLAY 'TOTAL DIVISAO       = ' WRK-TOTAL-DIV.
+           DISPLAY 'TOTAL MULTIPLICACAO = ' WRK-TOTAL-MULT.
+           DISPLAY 'TOTAL MEDIA         = ' WRK-TOTAL-MEDIA.
+
+           COPY 'audpp.cpy'.
+           COPY 'excpp.cpy'.
+           COPY 'runpp.cpy'.
+
            END PROGRAM PROGCOB02.
