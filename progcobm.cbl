@@ -0,0 +1,124 @@
+      ******************************************************************
+      * Author:Michele Camillo
+      * Date:20260808
+      * Purpose: Menu-driven dispatcher for the PROGCOB suite
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOBM.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+       77 WRK-OPCAO     PIC 9(02)   VALUE ZEROS.
+       77 WRK-SAIR      PIC X(01)   VALUE 'N'.
+           88 SAIR-DO-MENU  VALUE 'S'.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM UNTIL SAIR-DO-MENU
+               PERFORM 0100-EXIBIR-MENU
+               PERFORM 0200-EXECUTAR-OPCAO
+           END-PERFORM.
+           GOBACK.
+
+       0100-EXIBIR-MENU.
+           DISPLAY ' '.
+           DISPLAY '================ MENU PROGCOB ================='.
+           DISPLAY ' 1 - Cadastro de folha de pagamento  (PROGCOB01)'.
+           DISPLAY ' 2 - Calculadora basica              (PROGCOB02)'.
+           DISPLAY ' 3 - Media do aluno - IF             (PROGCOB03)'.
+           DISPLAY ' 4 - Media do aluno - EVALUATE       (PROGCOB04)'.
+           DISPLAY ' 5 - Cotacao de frete                (PROGCOB05)'.
+           DISPLAY ' 6 - Verificacao de acesso           (PROGCOB06)'.
+           DISPLAY ' 7 - Calculo de area                 (PROGCOB07)'.
+           DISPLAY ' 8 - Tabuada - PERFORM TIMES         (PROGCOB08)'.
+           DISPLAY ' 9 - Tabuada - PERFORM VARYING       (PROGCOB09)'.
+           DISPLAY '10 - Venda de livros                 (PROGCOB010)'.
+           DISPLAY '11 - Data por extenso - OCCURS       (PROGCOB011)'.
+           DISPLAY '12 - Data por extenso - REDEFINES    (PROGCOB012)'.
+           DISPLAY '13 - Fechamento mensal consolidado   (PROGCOB013)'.
+           DISPLAY '14 - Registro de folha de pagamento  (PROGCOB014)'.
+           DISPLAY '15 - Boletim de turma                (PROGCOB015)'.
+           DISPLAY '16 - Tabela de preco com desconto    (PROGCOB016)'.
+           DISPLAY '17 - Arquivamento anual da folha      (PROGCOB017)'.
+           DISPLAY '18 - Manutencao de usuarios           (PROGCOB018)'.
+           DISPLAY '19 - Consulta consolidada por chave   (PROGCOB019)'.
+           DISPLAY ' 0 - Sair'.
+           DISPLAY '================================================'.
+           DISPLAY 'OPCAO: '.
+           ACCEPT WRK-OPCAO.
+
+       0200-EXECUTAR-OPCAO.
+           EVALUATE WRK-OPCAO
+               WHEN 01
+                   CALL 'PROGCOB01'
+                   CANCEL 'PROGCOB01'
+               WHEN 02
+                   CALL 'PROGCOB02'
+                   CANCEL 'PROGCOB02'
+               WHEN 03
+                   CALL 'PROGCOB03'
+                   CANCEL 'PROGCOB03'
+               WHEN 04
+                   CALL 'PROGCOB04'
+                   CANCEL 'PROGCOB04'
+               WHEN 05
+                   CALL 'PROGCOB05'
+                   CANCEL 'PROGCOB05'
+               WHEN 06
+                   CALL 'PROGCOB06'
+                   CANCEL 'PROGCOB06'
+               WHEN 07
+                   CALL 'PROGCOB07'
+                   CANCEL 'PROGCOB07'
+               WHEN 08
+                   CALL 'PROGCOB08'
+                   CANCEL 'PROGCOB08'
+               WHEN 09
+                   CALL 'PROGCOB09'
+                   CANCEL 'PROGCOB09'
+               WHEN 10
+                   CALL 'PROGCOB010'
+                   CANCEL 'PROGCOB010'
+               WHEN 11
+                   CALL 'PROGCOB011'
+                   CANCEL 'PROGCOB011'
+               WHEN 12
+                   CALL 'PROGCOB012'
+                   CANCEL 'PROGCOB012'
+               WHEN 13
+                   CALL 'PROGCOB013'
+                   CANCEL 'PROGCOB013'
+               WHEN 14
+                   CALL 'PROGCOB014'
+                   CANCEL 'PROGCOB014'
+               WHEN 15
+                   CALL 'PROGCOB015'
+                   CANCEL 'PROGCOB015'
+               WHEN 16
+                   CALL 'PROGCOB016'
+                   CANCEL 'PROGCOB016'
+               WHEN 17
+                   CALL 'PROGCOB017'
+                   CANCEL 'PROGCOB017'
+               WHEN 18
+                   CALL 'PROGCOB018'
+                   CANCEL 'PROGCOB018'
+               WHEN 19
+                   CALL 'PROGCOB019'
+                   CANCEL 'PROGCOB019'
+               WHEN ZERO
+                   SET SAIR-DO-MENU TO TRUE
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA'
+           END-EVALUATE.
+
+       END PROGRAM PROGCOBM.
