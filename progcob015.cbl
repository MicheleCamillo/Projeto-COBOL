@@ -0,0 +1,109 @@
+      ******************************************************************
+      * Author:Michele Camillo
+      * Date:20260808
+      * Purpose: Relatorio - Boletim de turma (aprovados/recuperacao/
+      *          reprovados) sobre o arquivo mestre de alunos
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB015.
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            COPY 'audsel.cpy'.
+            COPY 'alusel.cpy'.
+            COPY 'ncfsel.cpy'.
+            COPY 'runsel.cpy'.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'audfd.cpy'.
+           COPY 'alufd.cpy'.
+           COPY 'ncffd.cpy'.
+           COPY 'runfd.cpy'.
+       WORKING-STORAGE SECTION.
+       77 WRK-EOF-ALU          PIC X(01)       VALUE 'N'.
+           88 FIM-ALU          VALUE 'S'.
+       77 WRK-QTD-APROVADOS    PIC 9(06)       VALUE ZEROS.
+       77 WRK-QTD-RECUPERACAO  PIC 9(06)       VALUE ZEROS.
+       77 WRK-QTD-REPROVADOS   PIC 9(06)       VALUE ZEROS.
+       77 WRK-QTD-ALUNOS       PIC 9(06)       VALUE ZEROS.
+       77 WRK-SITUACAO         PIC X(11)       VALUE SPACES.
+
+           COPY 'audws.cpy'.
+           COPY 'aluws.cpy'.
+           COPY 'ncfws.cpy'.
+           COPY 'runws.cpy'.
+           COPY 'repws.cpy'.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           MOVE 'PROGCOB015' TO WRK-RUN-PROGRAMA.
+           PERFORM 9770-INICIAR-RUNLOG.
+           PERFORM 0180-LER-CFG-NOTAS.
+           PERFORM 0100-EMITIR-CABECALHO.
+           PERFORM 0200-EMITIR-BOLETIM.
+           PERFORM 0300-FINALIZAR.
+           MOVE WRK-QTD-ALUNOS TO WRK-RUN-QTD-LIDOS.
+           PERFORM 9775-GRAVAR-RUNLOG.
+           GOBACK.
+
+       0100-EMITIR-CABECALHO.
+           MOVE 'PROGCOB015' TO WRK-REP-PROGRAMA.
+           MOVE 'BOLETIM DE TURMA' TO WRK-REP-TITULO.
+           PERFORM 9760-IMPRIMIR-CABECALHO-RELATORIO.
+           DISPLAY 'MATRICULA  MEDIA  SITUACAO'.
+
+       0200-EMITIR-BOLETIM.
+           OPEN INPUT ARQ-ALUNOS.
+           IF WRK-FS-ALUNOS = '00'
+               PERFORM UNTIL FIM-ALU
+                   READ ARQ-ALUNOS NEXT RECORD
+                       AT END
+                           SET FIM-ALU TO TRUE
+                       NOT AT END
+                           PERFORM 0250-CLASSIFICAR-ALUNO
+                           DISPLAY ALU-MATRICULA ' ' ALU-MEDIA ' '
+                               WRK-SITUACAO
+                           ADD 1 TO WRK-QTD-ALUNOS
+                   END-READ
+               END-PERFORM
+               CLOSE ARQ-ALUNOS
+           END-IF.
+
+           DISPLAY '-------------------------------------'.
+           DISPLAY 'TOTAL DE ALUNOS:     ' WRK-QTD-ALUNOS.
+           DISPLAY 'APROVADOS:           ' WRK-QTD-APROVADOS.
+           DISPLAY 'EM RECUPERACAO:      ' WRK-QTD-RECUPERACAO.
+           DISPLAY 'REPROVADOS:          ' WRK-QTD-REPROVADOS.
+
+      * Mesma faixa de classificacao do EVALUATE WRK-MEDIA de PROGCOB04.
+       0250-CLASSIFICAR-ALUNO.
+           EVALUATE TRUE
+               WHEN ALU-MEDIA >= WRK-NOTA-CORTE-APROV
+                   MOVE 'APROVADO'    TO WRK-SITUACAO
+                   ADD 1 TO WRK-QTD-APROVADOS
+               WHEN ALU-MEDIA >= WRK-NOTA-CORTE-RECUP
+                   MOVE 'RECUPERACAO' TO WRK-SITUACAO
+                   ADD 1 TO WRK-QTD-RECUPERACAO
+               WHEN OTHER
+                   MOVE 'REPROVADO'   TO WRK-SITUACAO
+                   ADD 1 TO WRK-QTD-REPROVADOS
+           END-EVALUATE.
+
+       0300-FINALIZAR.
+            ACCEPT WRK-AUD-USUARIO FROM ENVIRONMENT 'USER'.
+            MOVE 'PROGCOB015'      TO WRK-AUD-PROGRAMA.
+            MOVE 'BOLETIM-TURMA'   TO WRK-AUD-CAMPO-CHAVE.
+            MOVE WRK-QTD-ALUNOS    TO WRK-AUD-VALOR-ENTRADA.
+            MOVE WRK-QTD-APROVADOS TO WRK-AUD-VALOR-SAIDA.
+            PERFORM 9800-GRAVAR-AUDITORIA.
+
+           COPY 'audpp.cpy'.
+           COPY 'ncfpp.cpy'.
+           COPY 'runpp.cpy'.
+           COPY 'reppp.cpy'.
+
+       END PROGRAM PROGCOB015.
